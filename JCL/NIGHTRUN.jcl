@@ -0,0 +1,47 @@
+//NIGHTRUN JOB (ACCTNO),'BATCH OVERNIGHT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Chaine de nuit : extraction/tri des clients (SEQREAD) suivie
+//* de la simulation de prets (CALCPRET). CALCPRET ne demarre que
+//* si SEQREAD s'est terminee sans code retour bloquant : SEQREAD
+//* place RETURN-CODE a 4 avant chaque STOP RUN d'erreur fatale
+//* (ouverture de fichier impossible, erreur de lecture non
+//* recuperable) et le laisse a 0 en fin normale, donc COND=(4,GE,
+//* STEP010) court-circuite STEP020 quand STEP010 a echoue (RC>=4)
+//* et le laisse s'executer quand STEP010 a reussi (RC<4).
+//*
+//* NOTE : SEQREAD et CALCPRET ouvrent leurs fichiers via
+//* ASSIGN TO "Data/..." (chemin litteral relatif), comme tous les
+//* programmes du depot - pas via ASSIGN TO un nom externe/ddname.
+//* Les DD ci-dessous ne sont donc pas resolues par nom de DD par
+//* ces deux programmes : elles documentent quels fichiers chaque
+//* step utilise, mais le step doit etre lance avec le repertoire
+//* du depot comme repertoire courant pour que les chemins litteraux
+//* se resolvent correctement ; le PATH= de chaque DD n'a d'effet
+//* reel que pour les utilitaires (SYSIN/SYSOUT) qui, eux,
+//* consultent bien l'allocation JCL.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SEQREAD
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//CLIENTIN DD PATH='Data/seq/clients.in',PATHOPTS=ORDONLY
+//CLIENTOT DD PATH='Data/seq/clients.out',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHMODE=SIRUSR
+//CLIENTRJ DD PATH='Data/seq/clients.rej',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHMODE=SIRUSR
+//CLIENTCT DD PATH='Data/seq/clients.ctl',PATHOPTS=ORDONLY
+//SYSIN    DD *
+30
+/*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=CALCPRET,COND=(4,GE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//LOANIN   DD PATH='Data/pret/prets.in',PATHOPTS=ORDONLY
+//REPORTOT DD PATH='Data/pret/simulation.out',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),PATHMODE=SIRUSR
+//COMPARIN DD PATH='Data/pret/comparaison.in',
+//            PATHOPTS=ORDONLY
+//HISTORYO DD PATH='Data/pret/historique.out',
+//            PATHOPTS=(OWRONLY,OCREAT,OAPPEND)
+//SYSOUT   DD SYSOUT=*
+//
