@@ -4,49 +4,167 @@
 
 
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.   
+       CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-FILE ASSIGN TO "Data/premier/nombres.in"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-number-status.
 
-       DATA DIVISION. 
+           SELECT REPORT-FILE ASSIGN TO "Data/premier/premiers.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-report-status.
 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  NUMBER-FILE.
+       01  NUMBER-LINE        PIC 9(3).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE        PIC X(100).
+
+       WORKING-STORAGE SECTION.
        01  N          PIC 9(3) VALUE ZERO .
        01  ENT        PIC 9(3) VALUE ZERO.
        01  Resultat   PIC 9(3) VALUE ZERO.
        01  Reste      PIC 9(3) VALUE ZERO.
        01  Rest2      PIC ZZ9.
        01  Valeur1    PIC ZZ9.
-      
+
+       01  ws-mode            PIC 9 VALUE 1.
+
+       01  ws-est-premier     PIC X VALUE "Y".
+           88 EST-PREMIER             VALUE "Y".
+
+       01  ws-diviseurs.
+           05 ws-diviseur OCCURS 50 TIMES PIC 999.
+       01  ws-nb-diviseurs    PIC 99 VALUE ZERO.
+       01  ws-index-diviseur  PIC 99.
+       01  ws-diviseur-ed     PIC ZZ9.
+
+       01  ws-number-status   PIC XX.
+       01  ws-report-status   PIC XX.
+       01  ws-number-eof      PIC X VALUE "N".
+           88 NUMBER-EOF              VALUE "Y".
+           88 NUMBER-NOT-EOF          VALUE "N".
+
+       01  ws-report-ptr      PIC 9(3).
 
        PROCEDURE DIVISION.
 
-           perform Recup-Value.
-           perform Traitement-Value.
-           perform Affichage-Value.
+           PERFORM Choix-Mode.
+
+           EVALUATE ws-mode
+              WHEN 2
+                 PERFORM Traitement-Lot
+              WHEN OTHER
+                 PERFORM Recup-Value
+                 PERFORM Traitement-Value
+                 PERFORM Affichage-Value
+           END-EVALUATE.
+
            stop run.
 
+       Choix-Mode.
+           DISPLAY "1 - Verifier un nombre / 2 - Traitement par lot".
+           ACCEPT ws-mode.
+
        Recup-Value.
            DISPLAY "Veuillez entrer un nombre entier naturel : "
            ACCEPT N .
            MOVE N TO Valeur1.
 
        Traitement-Value.
-           move 2 to ENT .
-           PERFORM UNTIL ENT  >= N   
-              DIVIDE N  BY ENT   GIVING Resultat REMAINDER Reste   
-                 if Reste = 0 then 
-                    DISPLAY Valeur1 " n'est pas premier !"
-                    stop RUN 
-                 END-IF 
-               add 1 to ENT 
-           END-PERFORM. 
+           move 2 to ENT.
+           move "Y" to ws-est-premier.
+           move zero to ws-nb-diviseurs.
+
+           IF N < 2
+              move "N" to ws-est-premier
+           ELSE
+              PERFORM UNTIL ENT  >= N
+                 DIVIDE N  BY ENT   GIVING Resultat REMAINDER Reste
+                    if Reste = 0 then
+                       move "N" to ws-est-premier
+                       add 1 to ws-nb-diviseurs
+                       move ENT to ws-diviseur(ws-nb-diviseurs)
+                    END-IF
+                  add 1 to ENT
+              END-PERFORM
+           END-IF.
 
        Affichage-Value.
-           if ENT  = N  then  
+           if EST-PREMIER
                DISPLAY Valeur1   " est un  nombre premier !"
+           ELSE
+               DISPLAY Valeur1 " n'est pas premier ! Diviseurs : "
+               PERFORM VARYING ws-index-diviseur FROM 1 BY 1
+                     UNTIL ws-index-diviseur > ws-nb-diviseurs
+                  move ws-diviseur(ws-index-diviseur) to ws-diviseur-ed
+                  DISPLAY "  " ws-diviseur-ed
+               END-PERFORM
            END-IF.
 
+       Traitement-Lot.
+           OPEN INPUT NUMBER-FILE.
+           IF ws-number-status NOT = "00"
+              DISPLAY "NUMBER-FILE OPEN ERROR, STATUS="
+                 ws-number-status
+              STOP RUN
+           END-IF.
 
+           OPEN OUTPUT REPORT-FILE.
+           IF ws-report-status NOT = "00"
+              DISPLAY "REPORT-FILE OPEN ERROR, STATUS="
+                 ws-report-status
+              CLOSE NUMBER-FILE
+              STOP RUN
+           END-IF.
 
+           PERFORM UNTIL NUMBER-EOF
+              READ NUMBER-FILE
+                 AT END
+                    SET NUMBER-EOF TO TRUE
+                 NOT AT END
+                    MOVE NUMBER-LINE TO N
+                    MOVE N TO Valeur1
+                    PERFORM Traitement-Value
+                    PERFORM Ecriture-Ligne-Rapport
+              END-READ
+           END-PERFORM.
 
+           CLOSE NUMBER-FILE REPORT-FILE.
+
+       Ecriture-Ligne-Rapport.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 1 TO ws-report-ptr.
+
+           IF EST-PREMIER
+              STRING
+                 Valeur1 " est un nombre premier !"
+                 DELIMITED BY SIZE
+                 INTO REPORT-LINE
+                 WITH POINTER ws-report-ptr
+              END-STRING
+           ELSE
+              STRING
+                 Valeur1 " n'est pas premier ! Diviseurs ="
+                 DELIMITED BY SIZE
+                 INTO REPORT-LINE
+                 WITH POINTER ws-report-ptr
+              END-STRING
+
+              PERFORM VARYING ws-index-diviseur FROM 1 BY 1
+                    UNTIL ws-index-diviseur > ws-nb-diviseurs
+                 move ws-diviseur(ws-index-diviseur) to ws-diviseur-ed
+                 STRING
+                    " " ws-diviseur-ed DELIMITED BY SIZE
+                    INTO REPORT-LINE
+                    WITH POINTER ws-report-ptr
+                 END-STRING
+              END-PERFORM
+           END-IF.
 
+           WRITE REPORT-LINE.
