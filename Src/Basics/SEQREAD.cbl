@@ -12,69 +12,414 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-OUT-STATUS.
 
+           SELECT REJECT-FILE ASSIGN TO "Data/seq/clients.rej"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "Data/seq/clients.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "Data/seq/clients.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "Data/seq/clients.srt".
+
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE.
-       01  IN-LINE               PIC X(42).
+       01  IN-LINE               PIC X(97).
 
        FD  OUTFILE.
-       01  OUT-LINE              PIC X(80).
+       01  OUT-LINE              PIC X(120).
+
+       FD  REJECT-FILE.
+       01  REJECT-LINE           PIC X(120).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-LINE          PIC X(10).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE       PIC X(10).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05  SW-ID             PIC 9(6).
+           05  SW-NAME           PIC X(20).
+           05  SW-AGE            PIC 99.
+           05  SW-CITY           PIC X(15).
 
        WORKING-STORAGE SECTION.
        01  WS-IN-STATUS          PIC XX VALUE "00".
        01  WS-OUT-STATUS         PIC XX VALUE "00".
+       01  WS-REJ-STATUS         PIC XX VALUE "00".
+       01  WS-JOURNAL-PROGRAMME  PIC X(10).
+       01  WS-JOURNAL-EVENEMENT  PIC X(40).
+       01  WS-CTL-STATUS         PIC XX VALUE "00".
+       01  WS-CKPT-STATUS        PIC XX VALUE "00".
        01  WS-EOF                PIC X  VALUE "N".
            88  EOF                        VALUE "Y".
            88  NOT-EOF                    VALUE "N".
+       01  WS-SORT-EOF           PIC X  VALUE "N".
+           88  SORT-EOF                   VALUE "Y".
+           88  SORT-NOT-EOF               VALUE "N".
 
        01  WS-COUNT-READ         PIC 9(5) VALUE 0.
        01  WS-COUNT-WRITTEN      PIC 9(5) VALUE 0.
+       01  WS-COUNT-REJECTED     PIC 9(5) VALUE 0.
+
+       01  WS-AGE-SEUIL          PIC 99 VALUE 30.
+
+       01  WS-FIRST-CITY         PIC X VALUE "Y".
+           88  FIRST-CITY                 VALUE "Y".
+       01  WS-PREV-CITY          PIC X(15).
+       01  WS-CITY-COUNT         PIC 9(5) VALUE 0.
+       01  WS-CITY-COUNT-ED      PIC ZZZZ9.
+       01  WS-GRAND-COUNT        PIC 9(5) VALUE 0.
+       01  WS-GRAND-COUNT-ED     PIC ZZZZ9.
+
+       01  WS-EXPECTED-COUNT     PIC 9(5) VALUE 0.
+       01  WS-HAVE-CONTROL-REC   PIC X VALUE "N".
+           88  HAVE-CONTROL-REC           VALUE "Y".
+
+       COPY STATUT-FICHIER.
+       01  WS-COUNT-ERREURS-E-S  PIC 9(5) VALUE 0.
+
+      *    Reprise sur incident : tous les WS-CKPT-INTERVAL
+      *    enregistrements lus, le rang courant est sauvegarde dans
+      *    clients.ckpt. Une relance reprend juste apres ce rang au
+      *    lieu de retraiter tout l'extrait depuis le debut.
+       01  WS-CKPT-INTERVAL      PIC 9(5) VALUE 1000.
+       01  WS-RESTART-COUNT      PIC 9(5) VALUE 0.
+       01  WS-SKIP-INDEX         PIC 9(5) VALUE 0.
+       01  WS-HAVE-CHECKPOINT    PIC X VALUE "N".
+           88  HAVE-CHECKPOINT            VALUE "Y".
 
        COPY CLIENT-REC.
 
        PROCEDURE DIVISION.
            DISPLAY "=== SEQREAD START ===".
+           MOVE "SEQREAD" TO WS-JOURNAL-PROGRAMME.
+           MOVE "DEBUT TRAITEMENT" TO WS-JOURNAL-EVENEMENT.
+           CALL "JOURNAL" USING WS-JOURNAL-PROGRAMME
+              WS-JOURNAL-EVENEMENT WS-COUNT-READ.
 
-           OPEN INPUT INFILE
-                OUTPUT OUTFILE.
+           DISPLAY "Seuil d'age minimum a extraire (30 par defaut) :".
+           ACCEPT WS-AGE-SEUIL.
+           IF WS-AGE-SEUIL = ZERO
+              MOVE 30 TO WS-AGE-SEUIL
+           END-IF.
+           DISPLAY "Seuil retenu : " WS-AGE-SEUIL.
 
-           IF WS-IN-STATUS NOT = "00"
-              DISPLAY "INFILE OPEN ERROR, STATUS=" WS-IN-STATUS
-              STOP RUN
+           PERFORM LECTURE-CONTROLE.
+           PERFORM LECTURE-CHECKPOINT.
+
+      *    Une reprise apres incident ne doit pas effacer les sorties
+      *    deja ecrites lors de l'execution interrompue : on rouvre
+      *    en EXTEND pour continuer d'ecrire a la suite. Sans
+      *    checkpoint, il s'agit d'un lot normal, les sorties sont
+      *    recreees en OUTPUT comme d'habitude.
+           IF HAVE-CHECKPOINT
+              OPEN EXTEND OUTFILE
+                   EXTEND REJECT-FILE
+           ELSE
+              OPEN OUTPUT OUTFILE
+                   OUTPUT REJECT-FILE
            END-IF.
 
            IF WS-OUT-STATUS NOT = "00"
+              MOVE WS-OUT-STATUS TO WS-STATUT-CODE
+              PERFORM EXPLIQUER-STATUT-FICHIER
               DISPLAY "OUTFILE OPEN ERROR, STATUS=" WS-OUT-STATUS
+                 " (" WS-STATUT-MESSAGE ")"
+              MOVE 4 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           IF WS-REJ-STATUS NOT = "00"
+              MOVE WS-REJ-STATUS TO WS-STATUT-CODE
+              PERFORM EXPLIQUER-STATUT-FICHIER
+              DISPLAY "REJECT-FILE OPEN ERROR, STATUS=" WS-REJ-STATUS
+                 " (" WS-STATUT-MESSAGE ")"
+              MOVE 4 TO RETURN-CODE
               STOP RUN
            END-IF.
 
+      *    Tri des clients retenus par ville pour la rupture de
+      *    sequence ; le filtrage d'age et le routage des rejets se
+      *    font dans la procedure d'entree du SORT.
+           SORT SORT-WORK-FILE
+              ON ASCENDING KEY SW-CITY
+              INPUT PROCEDURE IS FILTRAGE-CLIENTS
+              OUTPUT PROCEDURE IS EDITION-PAR-VILLE.
+
+           CLOSE OUTFILE REJECT-FILE.
+
+           PERFORM VERIFICATION-TOTAUX.
+           PERFORM REINITIALISER-CHECKPOINT.
+
+           DISPLAY "READ=" WS-COUNT-READ
+              " WRITTEN=" WS-COUNT-WRITTEN
+              " REJECTED=" WS-COUNT-REJECTED
+              " ERREURS-E-S=" WS-COUNT-ERREURS-E-S.
+           MOVE "SEQREAD" TO WS-JOURNAL-PROGRAMME.
+           MOVE "FIN TRAITEMENT" TO WS-JOURNAL-EVENEMENT.
+           CALL "JOURNAL" USING WS-JOURNAL-PROGRAMME
+              WS-JOURNAL-EVENEMENT WS-COUNT-READ.
+           DISPLAY "=== SEQREAD END ===".
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       LECTURE-CONTROLE.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-STATUS = "00"
+              READ CONTROL-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CONTROL-LINE(1:5) TO WS-EXPECTED-COUNT
+                    SET HAVE-CONTROL-REC TO TRUE
+              END-READ
+              CLOSE CONTROL-FILE
+           END-IF
+
+           .
+
+       LECTURE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CHECKPOINT-LINE(1:5) TO WS-RESTART-COUNT
+                    IF WS-RESTART-COUNT > 0
+                       SET HAVE-CHECKPOINT TO TRUE
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+
+           .
+
+       ECRIRE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-LINE.
+           MOVE WS-COUNT-READ TO CHECKPOINT-LINE(1:5).
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+           .
+
+      *----------------------------------------------------------*
+      *    LE LOT S'EST TERMINE NORMALEMENT : LE CHECKPOINT EST   *
+      *    REMIS A ZERO POUR QUE LA PROCHAINE EXECUTION REPARTE DU*
+      *    DEBUT DE L'EXTRAIT PLUTOT QUE DE REPRENDRE AU MILIEU.  *
+      *----------------------------------------------------------*
+       REINITIALISER-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-LINE.
+           MOVE 0 TO WS-RESTART-COUNT.
+           MOVE WS-RESTART-COUNT TO CHECKPOINT-LINE(1:5).
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+           .
+
+       FILTRAGE-CLIENTS.
+           OPEN INPUT INFILE.
+
+           IF WS-IN-STATUS NOT = "00"
+              MOVE WS-IN-STATUS TO WS-STATUT-CODE
+              PERFORM EXPLIQUER-STATUT-FICHIER
+              DISPLAY "INFILE OPEN ERROR, STATUS=" WS-IN-STATUS
+                 " (" WS-STATUT-MESSAGE ")"
+              MOVE 4 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           IF HAVE-CHECKPOINT
+              DISPLAY "REPRISE APRES ENREGISTREMENT "
+                 WS-RESTART-COUNT
+              PERFORM SAUTER-ENREGISTREMENTS-TRAITES
+           END-IF.
+
            PERFORM UNTIL EOF
               READ INFILE
                  AT END
                     SET EOF TO TRUE
                  NOT AT END
-                    ADD 1 TO WS-COUNT-READ
-                    MOVE IN-LINE TO CLIENT-REC
-
-                    *> Exemple: on ne garde que AGE >= 30
-                    IF CL-AGE >= 30
-                       STRING
-                          "ID=" CL-ID
-                          " NAME=" CL-NAME
-                          " AGE=" CL-AGE
-                          " CITY=" CL-CITY
-                          DELIMITED BY SIZE
-                          INTO OUT-LINE
-                       END-STRING
-
-                       WRITE OUT-LINE
-                       ADD 1 TO WS-COUNT-WRITTEN
+                    IF WS-IN-STATUS = "00"
+                       ADD 1 TO WS-COUNT-READ
+
+                       IF FUNCTION MOD(WS-COUNT-READ, WS-CKPT-INTERVAL)
+                             = 0
+                          PERFORM ECRIRE-CHECKPOINT
+                       END-IF
+
+                       MOVE IN-LINE TO CLIENT-REC
+
+                       *> On ne garde que les clients au-dessus du
+                       *> seuil, les autres partent au fichier de
+                       *> rejets.
+                       IF CL-AGE >= WS-AGE-SEUIL
+                          MOVE CL-ID   TO SW-ID
+                          MOVE CL-NAME TO SW-NAME
+                          MOVE CL-AGE  TO SW-AGE
+                          MOVE CL-CITY TO SW-CITY
+                          RELEASE SORT-WORK-REC
+                       ELSE
+                          MOVE SPACES TO REJECT-LINE
+                          STRING
+                             "ID=" CL-ID
+                             " NAME=" CL-NAME
+                             " AGE=" CL-AGE
+                             " CITY=" CL-CITY
+                             " RAISON=AGE INFERIEUR AU SEUIL"
+                             DELIMITED BY SIZE
+                             INTO REJECT-LINE
+                          END-STRING
+                          WRITE REJECT-LINE
+                          ADD 1 TO WS-COUNT-REJECTED
+                       END-IF
+                    ELSE
+                       PERFORM TRAITER-ERREUR-LECTURE
                     END-IF
               END-READ
            END-PERFORM.
 
-           CLOSE INFILE OUTFILE.
+           CLOSE INFILE.
 
-           DISPLAY "READ=" WS-COUNT-READ " WRITTEN=" WS-COUNT-WRITTEN
-           DISPLAY "=== SEQREAD END ===".
-           STOP RUN.
+           .
+
+      *----------------------------------------------------------*
+      *    POSITIONNE INFILE JUSTE APRES LE DERNIER ENREGISTREMENT*
+      *    COMPTABILISE LORS DE L'EXECUTION PRECEDENTE, EN RELISANT*
+      *    ET EN IGNORANT LES ENREGISTREMENTS DEJA TRAITES.        *
+      *----------------------------------------------------------*
+       SAUTER-ENREGISTREMENTS-TRAITES.
+           MOVE 0 TO WS-SKIP-INDEX.
+           PERFORM UNTIL WS-SKIP-INDEX >= WS-RESTART-COUNT OR EOF
+              READ INFILE
+                 AT END
+                    SET EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-SKIP-INDEX
+              END-READ
+           END-PERFORM.
+
+           MOVE WS-RESTART-COUNT TO WS-COUNT-READ.
+
+           .
+
+      *----------------------------------------------------------*
+      *    TRAITE UNE ERREUR DE LECTURE RENCONTREE EN COURS DE    *
+      *    TRAITEMENT. LES ERREURS RECUPERABLES FONT PASSER       *
+      *    L'ENREGISTREMENT EN ANOMALIE ; LES AUTRES ARRETENT LE  *
+      *    JOB, UN SEUL MAUVAIS ENREGISTREMENT NE DOIT PAS FAIRE  *
+      *    TOMBER TOUT L'EXTRAIT.                                 *
+      *----------------------------------------------------------*
+       TRAITER-ERREUR-LECTURE.
+           MOVE WS-IN-STATUS TO WS-STATUT-CODE.
+           PERFORM EXPLIQUER-STATUT-FICHIER.
+           ADD 1 TO WS-COUNT-ERREURS-E-S.
+
+           EVALUATE WS-IN-STATUS
+              WHEN "04"
+                 DISPLAY "INFILE - " WS-STATUT-MESSAGE
+                    ", enregistrement ignore"
+                 MOVE SPACES TO REJECT-LINE
+                 STRING
+                    "ENREGISTREMENT EN ANOMALIE, STATUS="
+                    WS-IN-STATUS DELIMITED BY SIZE
+                    INTO REJECT-LINE
+                 END-STRING
+                 WRITE REJECT-LINE
+                 ADD 1 TO WS-COUNT-REJECTED
+              WHEN OTHER
+                 DISPLAY "INFILE - " WS-STATUT-MESSAGE
+                    ", arret du traitement, STATUS=" WS-IN-STATUS
+                 CLOSE INFILE
+                 MOVE 4 TO RETURN-CODE
+                 STOP RUN
+           END-EVALUATE
+
+           .
+
+       COPY EXPLIQUER-STATUT-FICHIER.
+
+       EDITION-PAR-VILLE.
+           PERFORM UNTIL SORT-EOF
+              RETURN SORT-WORK-FILE
+                 AT END
+                    SET SORT-EOF TO TRUE
+                 NOT AT END
+                    IF NOT FIRST-CITY AND SW-CITY NOT = WS-PREV-CITY
+                       PERFORM RUPTURE-VILLE
+                    END-IF
+
+                    MOVE "N" TO WS-FIRST-CITY
+                    MOVE SW-CITY TO WS-PREV-CITY
+                    ADD 1 TO WS-CITY-COUNT
+                    ADD 1 TO WS-GRAND-COUNT
+                    ADD 1 TO WS-COUNT-WRITTEN
+
+                    MOVE SPACES TO OUT-LINE
+                    STRING
+                       "ID=" SW-ID
+                       " NAME=" SW-NAME
+                       " AGE=" SW-AGE
+                       " CITY=" SW-CITY
+                       DELIMITED BY SIZE
+                       INTO OUT-LINE
+                    END-STRING
+                    WRITE OUT-LINE
+              END-RETURN
+           END-PERFORM.
+
+           IF NOT FIRST-CITY
+              PERFORM RUPTURE-VILLE
+           END-IF.
+
+           MOVE WS-GRAND-COUNT TO WS-GRAND-COUNT-ED.
+           MOVE SPACES TO OUT-LINE
+           STRING
+              "TOTAL GENERAL CLIENTS=" WS-GRAND-COUNT-ED
+              DELIMITED BY SIZE
+              INTO OUT-LINE
+           END-STRING
+           WRITE OUT-LINE
+           DISPLAY "TOTAL GENERAL CLIENTS=" WS-GRAND-COUNT-ED
+
+           .
+
+       RUPTURE-VILLE.
+           MOVE WS-CITY-COUNT TO WS-CITY-COUNT-ED.
+           MOVE SPACES TO OUT-LINE
+           STRING
+              "SOUS-TOTAL VILLE=" WS-PREV-CITY
+              " CLIENTS=" WS-CITY-COUNT-ED
+              DELIMITED BY SIZE
+              INTO OUT-LINE
+           END-STRING
+           WRITE OUT-LINE
+           DISPLAY "SOUS-TOTAL VILLE=" WS-PREV-CITY
+              " CLIENTS=" WS-CITY-COUNT-ED
+
+           MOVE 0 TO WS-CITY-COUNT
+
+           .
+
+       VERIFICATION-TOTAUX.
+           IF HAVE-CONTROL-REC
+              IF WS-COUNT-READ = WS-EXPECTED-COUNT
+                 DISPLAY "CONTROLE OK - " WS-COUNT-READ
+                    " enregistrements conformes a l'attendu"
+              ELSE
+                 DISPLAY "*** ERREUR DE BALANCE *** ATTENDU="
+                    WS-EXPECTED-COUNT " LU=" WS-COUNT-READ
+              END-IF
+           END-IF
+
+           .
