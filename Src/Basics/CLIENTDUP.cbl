@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTDUP.
+
+      *> Controle de doublons CL-ID sur clients.in avant utilisation
+      *> en aval (SEQREAD, CLIENTIDX, ...). Trie le fichier par CL-ID
+      *> et signale toute cle rencontree plus d'une fois.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO "Data/seq/clients.in"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT DUP-REPORT-FILE ASSIGN TO "Data/seq/clients.dup"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "Data/seq/clientdup.srt".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE.
+       01  IN-LINE               PIC X(97).
+
+       FD  DUP-REPORT-FILE.
+       01  DUP-REPORT-LINE       PIC X(120).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05  SW-ID             PIC 9(6).
+           05  SW-NAME           PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS          PIC XX VALUE "00".
+       01  WS-RPT-STATUS         PIC XX VALUE "00".
+       01  WS-EOF                PIC X  VALUE "N".
+           88  EOF                        VALUE "Y".
+           88  NOT-EOF                    VALUE "N".
+       01  WS-SORT-EOF           PIC X  VALUE "N".
+           88  SORT-EOF                   VALUE "Y".
+
+       01  WS-FIRST-REC          PIC X VALUE "Y".
+           88  FIRST-REC                  VALUE "Y".
+       01  WS-PREV-ID            PIC 9(6).
+       01  WS-PREV-NAME          PIC X(20).
+       01  WS-DUP-COUNT          PIC 9(5) VALUE 0.
+       01  WS-DUP-COUNT-ED       PIC ZZZZ9.
+       01  WS-COUNT-READ         PIC 9(5) VALUE 0.
+
+       01  WS-JOURNAL-PROGRAMME  PIC X(10).
+       01  WS-JOURNAL-EVENEMENT  PIC X(40).
+
+       COPY CLIENT-REC.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== CLIENTDUP START ===".
+           MOVE "CLIENTDUP" TO WS-JOURNAL-PROGRAMME.
+           MOVE "DEBUT TRAITEMENT" TO WS-JOURNAL-EVENEMENT.
+           CALL "JOURNAL" USING WS-JOURNAL-PROGRAMME
+              WS-JOURNAL-EVENEMENT WS-COUNT-READ.
+
+           OPEN OUTPUT DUP-REPORT-FILE.
+           IF WS-RPT-STATUS NOT = "00"
+              DISPLAY "DUP-REPORT-FILE OPEN ERROR, STATUS="
+                 WS-RPT-STATUS
+              STOP RUN
+           END-IF.
+
+           SORT SORT-WORK-FILE
+              ON ASCENDING KEY SW-ID
+              INPUT PROCEDURE IS CHARGEMENT-CLES
+              OUTPUT PROCEDURE IS DETECTION-DOUBLONS.
+
+           CLOSE DUP-REPORT-FILE.
+
+           MOVE WS-DUP-COUNT TO WS-DUP-COUNT-ED.
+           DISPLAY "DOUBLONS DETECTES=" WS-DUP-COUNT-ED.
+           MOVE "CLIENTDUP" TO WS-JOURNAL-PROGRAMME.
+           MOVE "FIN TRAITEMENT" TO WS-JOURNAL-EVENEMENT.
+           CALL "JOURNAL" USING WS-JOURNAL-PROGRAMME
+              WS-JOURNAL-EVENEMENT WS-COUNT-READ.
+           DISPLAY "=== CLIENTDUP END ===".
+           STOP RUN.
+
+       CHARGEMENT-CLES.
+           OPEN INPUT INFILE.
+           IF WS-IN-STATUS NOT = "00"
+              DISPLAY "INFILE OPEN ERROR, STATUS=" WS-IN-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL EOF
+              READ INFILE
+                 AT END
+                    SET EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-COUNT-READ
+                    MOVE IN-LINE TO CLIENT-REC
+                    MOVE CL-ID   TO SW-ID
+                    MOVE CL-NAME TO SW-NAME
+                    RELEASE SORT-WORK-REC
+              END-READ
+           END-PERFORM.
+
+           CLOSE INFILE.
+
+           .
+
+       DETECTION-DOUBLONS.
+           PERFORM UNTIL SORT-EOF
+              RETURN SORT-WORK-FILE
+                 AT END
+                    SET SORT-EOF TO TRUE
+                 NOT AT END
+                    IF NOT FIRST-REC AND SW-ID = WS-PREV-ID
+                       ADD 1 TO WS-DUP-COUNT
+                       MOVE SPACES TO DUP-REPORT-LINE
+                       STRING
+                          "CL-ID EN DOUBLE=" SW-ID
+                          " NOM1=" WS-PREV-NAME
+                          " NOM2=" SW-NAME
+                          DELIMITED BY SIZE
+                          INTO DUP-REPORT-LINE
+                       END-STRING
+                       WRITE DUP-REPORT-LINE
+                       DISPLAY DUP-REPORT-LINE
+                    END-IF
+
+                    MOVE "N" TO WS-FIRST-REC
+                    MOVE SW-ID TO WS-PREV-ID
+                    MOVE SW-NAME TO WS-PREV-NAME
+              END-RETURN
+           END-PERFORM
+
+           .
