@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculerAge.
+       AUTHOR. moi.
+
+      *> Sous-programme reutilisable : calcule un age en annees
+      *> revolues a partir d'une date de naissance jour/mois/annee et
+      *> de la date du jour, pour eviter de se fier a un age saisi a
+      *> la main (et potentiellement perime) dans un extrait source.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ws-age-brut pic s9(5).
+
+       LINKAGE SECTION.
+       01 CA-JOUR-NAISSANCE    pic 99.
+       01 CA-MOIS-NAISSANCE    pic 99.
+       01 CA-ANNEE-NAISSANCE   pic 9999.
+       01 CA-JOUR-AUJOURDHUI   pic 99.
+       01 CA-MOIS-AUJOURDHUI   pic 99.
+       01 CA-ANNEE-AUJOURDHUI  pic 9999.
+       01 CA-AGE               pic 99.
+
+       PROCEDURE DIVISION USING CA-JOUR-NAISSANCE CA-MOIS-NAISSANCE
+             CA-ANNEE-NAISSANCE CA-JOUR-AUJOURDHUI CA-MOIS-AUJOURDHUI
+             CA-ANNEE-AUJOURDHUI CA-AGE.
+
+           compute ws-age-brut =
+              CA-ANNEE-AUJOURDHUI - CA-ANNEE-NAISSANCE.
+
+           if CA-MOIS-AUJOURDHUI < CA-MOIS-NAISSANCE
+              subtract 1 from ws-age-brut
+           else
+              if CA-MOIS-AUJOURDHUI = CA-MOIS-NAISSANCE
+                    and CA-JOUR-AUJOURDHUI < CA-JOUR-NAISSANCE
+                 subtract 1 from ws-age-brut
+              end-if
+           end-if.
+
+           move ws-age-brut to CA-AGE.
+
+           goback.
