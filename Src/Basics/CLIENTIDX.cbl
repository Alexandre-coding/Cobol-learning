@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTIDX.
+
+      *> Construit le fichier maitre client indexe (cle CL-ID) a
+      *> partir de l'extrait sequentiel clients.in, pour permettre
+      *> la consultation directe par CLIENTINQ.
+      *>
+      *> Rechargement additif : si clients.idx existe deja (par
+      *> exemple entretenu entre-temps par Fichiers.cbl), on l'ouvre
+      *> en I-O et on ne fait qu'y ajouter les CL-ID absents, sans le
+      *> recreer - un CL-ID deja present est ignore (WRITE INVALID
+      *> KEY) au lieu d'ecraser tout le maitre comme le ferait un
+      *> OPEN OUTPUT. Seule la toute premiere execution, quand le
+      *> fichier n'existe pas encore, le cree via OPEN OUTPUT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO "Data/seq/clients.in"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT CLIENT-MASTER ASSIGN TO "Data/seq/clients.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CL-ID OF CLIENT-MASTER-REC
+               FILE STATUS IS WS-IDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE.
+       01  IN-LINE               PIC X(97).
+
+       FD  CLIENT-MASTER.
+           COPY CLIENT-REC
+               REPLACING == CLIENT-REC == BY == CLIENT-MASTER-REC ==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS          PIC XX VALUE "00".
+       01  WS-IDX-STATUS         PIC XX VALUE "00".
+       01  WS-EOF                PIC X  VALUE "N".
+           88  EOF                        VALUE "Y".
+           88  NOT-EOF                    VALUE "N".
+
+       01  WS-COUNT-READ         PIC 9(5) VALUE 0.
+       01  WS-COUNT-LOADED       PIC 9(5) VALUE 0.
+
+       01  WS-AUJOURDHUI         PIC 9(8).
+       01  WS-JOUR-AUJOURDHUI    PIC 99.
+       01  WS-MOIS-AUJOURDHUI    PIC 99.
+       01  WS-ANNEE-AUJOURDHUI   PIC 9999.
+
+       01  WS-JOURNAL-PROGRAMME  PIC X(10).
+       01  WS-JOURNAL-EVENEMENT  PIC X(40).
+
+       COPY CLIENT-REC.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== CLIENTIDX START ===".
+           MOVE "CLIENTIDX" TO WS-JOURNAL-PROGRAMME.
+           MOVE "DEBUT TRAITEMENT" TO WS-JOURNAL-EVENEMENT.
+           CALL "JOURNAL" USING WS-JOURNAL-PROGRAMME
+              WS-JOURNAL-EVENEMENT WS-COUNT-READ.
+
+           OPEN INPUT INFILE.
+           IF WS-IN-STATUS NOT = "00"
+              DISPLAY "INFILE OPEN ERROR, STATUS=" WS-IN-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN I-O CLIENT-MASTER.
+           IF WS-IDX-STATUS = "35"
+              OPEN OUTPUT CLIENT-MASTER
+           END-IF.
+           IF WS-IDX-STATUS NOT = "00"
+              DISPLAY "CLIENT-MASTER OPEN ERROR, STATUS=" WS-IDX-STATUS
+              CLOSE INFILE
+              STOP RUN
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AUJOURDHUI.
+           MOVE WS-AUJOURDHUI(1:4) TO WS-ANNEE-AUJOURDHUI.
+           MOVE WS-AUJOURDHUI(5:2) TO WS-MOIS-AUJOURDHUI.
+           MOVE WS-AUJOURDHUI(7:2) TO WS-JOUR-AUJOURDHUI.
+
+           PERFORM UNTIL EOF
+              READ INFILE
+                 AT END
+                    SET EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-COUNT-READ
+                    MOVE IN-LINE TO CLIENT-REC
+                    MOVE CORRESPONDING CLIENT-REC TO CLIENT-MASTER-REC
+
+                    CALL "CalculerAge" USING
+                       CL-JOUR-NAISSANCE OF CLIENT-MASTER-REC
+                       CL-MOIS-NAISSANCE OF CLIENT-MASTER-REC
+                       CL-ANNEE-NAISSANCE OF CLIENT-MASTER-REC
+                       WS-JOUR-AUJOURDHUI
+                       WS-MOIS-AUJOURDHUI
+                       WS-ANNEE-AUJOURDHUI
+                       CL-AGE OF CLIENT-MASTER-REC
+
+                    WRITE CLIENT-MASTER-REC
+                       INVALID KEY
+                          DISPLAY "CLE EN DOUBLE IGNOREE, CL-ID="
+                             CL-ID OF CLIENT-MASTER-REC
+                       NOT INVALID KEY
+                          ADD 1 TO WS-COUNT-LOADED
+                    END-WRITE
+              END-READ
+           END-PERFORM.
+
+           CLOSE INFILE CLIENT-MASTER.
+
+           DISPLAY "READ=" WS-COUNT-READ " LOADED=" WS-COUNT-LOADED.
+           MOVE "CLIENTIDX" TO WS-JOURNAL-PROGRAMME.
+           MOVE "FIN TRAITEMENT" TO WS-JOURNAL-EVENEMENT.
+           CALL "JOURNAL" USING WS-JOURNAL-PROGRAMME
+              WS-JOURNAL-EVENEMENT WS-COUNT-LOADED.
+           DISPLAY "=== CLIENTIDX END ===".
+           STOP RUN.
