@@ -8,8 +8,10 @@
        01 i pic 99 value zero.
        01 String1 pic x(10) value 'Cobol'.
        01 String2 pic x(10) value SPACES .
-       01 date-du-jour pic 9(10) value ZEROS .
-       
+
+           COPY DATE-HEURE.
+
+
        01 nbr1 pic 9 value 1.
        01 nbr2 pic 9 value 3.
        01 nbr3 pic 9 value 6.
@@ -25,8 +27,11 @@
        
        PROCEDURE DIVISION.
            
-      *récupération de la date du jour sous la forme AAAAMMJJHHMMSS     
-           move function current-date to date-du-jour.  
+      *récupération de la date du jour sous la forme AAAAMMJJHHMMSScc+HHMM
+      *(WS-DATE-HEURE, cf. DATE-HEURE.cpy, est dimensionne pour recevoir
+      *les 21 caracteres renvoyes par FUNCTION CURRENT-DATE sans
+      *troncature, contrairement a un champ PIC 9(10))
+           move function current-date to WS-DATE-HEURE.
            
       *récupération de la taille dun texte
            compute i = function length(String1).
