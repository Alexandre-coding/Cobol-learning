@@ -1,16 +1,39 @@
-       IDENTIFICATION DIVISION.  
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Tableaux.
        AUTHOR. moi.
 
+      *> Le tableau des notes par etudiant(e) etait fige en dur dans
+      *> le WORKING-STORAGE ; il est maintenant charge depuis
+      *> Data/tableaux/etudiants.in, ce qui permet d'ajouter des
+      *> etudiants sans recompiler. Un classement par moyenne
+      *> generale decroissante est ensuite ecrit dans
+      *> Data/tableaux/classement.out.
 
-      *ENVIRONMENT DIVISION. 
-      *configuration section.
-      *repository.
-      *    function all intrinsic.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "Data/tableaux/etudiants.in"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-student-status.
 
+           SELECT RANKING-FILE
+                 ASSIGN TO "Data/tableaux/classement.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-ranking-status.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+       01  STUDENT-LINE.
+           05  SL-PRENOM           pic x(6).
+           05  SL-MATIERE occurs 3 times.
+               10  SL-NOM-MATIERE  pic x(8).
+               10  SL-MOYENNE      pic 9(2).
+
+       FD  RANKING-FILE.
+       01  RANKING-LINE            pic x(40).
+
+       WORKING-STORAGE SECTION.
        01 tableau.
            05 Calendrier occurs 3 times.
               10 ws-mois pic x(9).
@@ -18,41 +41,49 @@
 
       * Exemple de definition de tableau
 
-       01 ws-tableau.
-           05 filler pic x(6) value "AMELIE".
-           05 filler pic x(8) value "Math".
-           05 filler pic 9(2) value 15.
-           05 filler pic x(8) value "Francais".
-           05 filler pic 9(2) value 13.
-           05 filler pic x(8) value "Histoire".
-           05 filler pic 9(2) value 11.
-           05 filler pic x(6) value "THEO".
-           05 filler pic x(8) value "Math".
-           05 filler pic 9(2) value 14.
-           05 filler pic x(8) value "Francais".
-           05 filler pic 9(2) value 16.
-           05 filler pic x(8) value "Histoire".
-           05 filler pic 9(2) value 09.
-           
-
-      * ETC
-
-
-       01 ws-tableau-note-etudiant REDEFINES ws-tableau.
-           05 ws-info-etudiant occurs 2 times.
+       01 ws-nb-etudiants pic 99 value zero.
+       01 ws-tableau-note-etudiant.
+           05 ws-info-etudiant occurs 1 to 50 times
+                 depending on ws-nb-etudiants
+                 indexed by ws-ix-etudiant.
               10 ws-prenom pic x(6).
               10 ws-matiere occurs 3 times.
                  15 ws-nom-matiere pic x(8).
                  15 ws-moyenne pic 9(2).
+              10 ws-moyenne-generale pic 9(2).
+
+       01 ws-tmp-etudiant.
+           05 ws-tmp-prenom pic x(6).
+           05 ws-tmp-matiere occurs 3 times.
+              10 ws-tmp-nom-matiere pic x(8).
+              10 ws-tmp-moyenne pic 9(2).
+           05 ws-tmp-moyenne-generale pic 9(2).
+
+       01 ws-student-status pic xx.
+       01 ws-student-eof pic x value "N".
+           88 STUDENT-EOF value "Y".
+           88 STUDENT-NOT-EOF value "N".
+
+       01 ws-ranking-status pic xx.
+
+       01 ws-somme-moyennes pic 9(3).
+       01 ws-rang pic 99.
+       01 ws-rang-ed pic z9.
+       01 ws-moyenne-generale-ed pic z9.
+
+       01 ws-index-max pic 99.
+       01 ws-index-depart pic 99.
 
        01 i pic 99 value 1.
        01 j pic 99 value 1.
-       
-       
+
+
        PROCEDURE DIVISION.
 
+           PERFORM CHARGER-ETUDIANTS.
+           PERFORM CALCULER-MOYENNES-GENERALES.
 
-           PERFORM VARYING i from 1 by 1 until i > 2
+           PERFORM VARYING i from 1 by 1 until i > ws-nb-etudiants
                display "--------"
                display "Etudiant(e) - " ws-prenom(i)
                perform varying j from 1 by 1 until j > 3
@@ -62,5 +93,92 @@
                end-perform
            end-perform.
 
+           PERFORM CLASSER-ETUDIANTS.
+           PERFORM EDITER-CLASSEMENT.
+
            stop run.
 
+       CHARGER-ETUDIANTS.
+           OPEN INPUT STUDENT-FILE.
+           IF ws-student-status NOT = "00"
+              DISPLAY "FICHIER ETUDIANTS INACCESSIBLE, STATUS="
+                 ws-student-status
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL STUDENT-EOF
+              READ STUDENT-FILE
+                 AT END
+                    SET STUDENT-EOF TO TRUE
+                 NOT AT END
+                    add 1 to ws-nb-etudiants
+                    move SL-PRENOM to ws-prenom(ws-nb-etudiants)
+                    perform varying j from 1 by 1 until j > 3
+                       move SL-NOM-MATIERE(j) to
+                          ws-nom-matiere(ws-nb-etudiants, j)
+                       move SL-MOYENNE(j) to
+                          ws-moyenne(ws-nb-etudiants, j)
+                    end-perform
+              END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT-FILE.
+
+       CALCULER-MOYENNES-GENERALES.
+           PERFORM VARYING i from 1 by 1 until i > ws-nb-etudiants
+              move zero to ws-somme-moyennes
+              perform varying j from 1 by 1 until j > 3
+                 add ws-moyenne(i, j) to ws-somme-moyennes
+              end-perform
+              compute ws-moyenne-generale(i) ROUNDED =
+                 ws-somme-moyennes / 3
+           end-perform.
+
+      *----------------------------------------------------------*
+      *    TRI A BULLES DECROISSANT DE ws-info-etudiant SUR LA    *
+      *    MOYENNE GENERALE, DU MEILLEUR AU MOINS BON.            *
+      *----------------------------------------------------------*
+       CLASSER-ETUDIANTS.
+           PERFORM VARYING i from 1 by 1
+                 until i > ws-nb-etudiants - 1
+              move i to ws-index-max
+              compute ws-index-depart = i + 1
+              perform varying j from ws-index-depart by 1
+                    until j > ws-nb-etudiants
+                 if ws-moyenne-generale(j) >
+                       ws-moyenne-generale(ws-index-max)
+                    move j to ws-index-max
+                 end-if
+              end-perform
+              if ws-index-max not = i
+                 move ws-info-etudiant(i) to ws-tmp-etudiant
+                 move ws-info-etudiant(ws-index-max) to
+                    ws-info-etudiant(i)
+                 move ws-tmp-etudiant to
+                    ws-info-etudiant(ws-index-max)
+              end-if
+           end-perform.
+
+       EDITER-CLASSEMENT.
+           OPEN OUTPUT RANKING-FILE.
+           IF ws-ranking-status NOT = "00"
+              DISPLAY "FICHIER CLASSEMENT INACCESSIBLE, STATUS="
+                 ws-ranking-status
+              STOP RUN
+           END-IF.
+
+           PERFORM VARYING i from 1 by 1 until i > ws-nb-etudiants
+              move i to ws-rang
+              move ws-rang to ws-rang-ed
+              move ws-moyenne-generale(i) to ws-moyenne-generale-ed
+              move spaces to RANKING-LINE
+              string
+                 ws-rang-ed " - " ws-prenom(i)
+                 " (moyenne generale : " ws-moyenne-generale-ed ")"
+                 delimited by size
+                 into RANKING-LINE
+              end-string
+              write RANKING-LINE
+           end-perform.
+
+           CLOSE RANKING-FILE.
