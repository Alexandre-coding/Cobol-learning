@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOURNAL.
+       AUTHOR. moi.
+
+      *> Sous-programme reutilisable : journalise un evenement dans un
+      *> fichier d'exploitation commun (Data/ops/operations.log), pour
+      *> que tous les traitements par lot tracent leurs debuts et fins
+      *> au meme endroit au lieu de se contenter d'un DISPLAY perdu
+      *> dans le SYSOUT de chaque job.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "Data/ops/operations.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS             PIC XX.
+       01  WS-HORODATAGE             PIC X(14).
+       01  WS-PTR                    PIC 99.
+
+       LINKAGE SECTION.
+       01 JN-PROGRAMME                PIC X(10).
+       01 JN-EVENEMENT                PIC X(40).
+       01 JN-NB-ENREGISTREMENTS       PIC 9(5).
+
+       PROCEDURE DIVISION USING JN-PROGRAMME JN-EVENEMENT
+              JN-NB-ENREGISTREMENTS.
+
+           CALL "Horodatage" USING WS-HORODATAGE.
+
+           OPEN EXTEND LOG-FILE.
+
+           IF WS-LOG-STATUS NOT = "00" AND WS-LOG-STATUS NOT = "05"
+              DISPLAY "LOG-FILE OPEN ERROR, STATUS=" WS-LOG-STATUS
+              GOBACK
+           END-IF.
+
+           MOVE SPACES TO LOG-LINE.
+           MOVE 1 TO WS-PTR.
+           STRING WS-HORODATAGE DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              JN-PROGRAMME DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              JN-EVENEMENT DELIMITED BY SIZE
+              " NB=" DELIMITED BY SIZE
+              JN-NB-ENREGISTREMENTS DELIMITED BY SIZE
+              INTO LOG-LINE
+              WITH POINTER WS-PTR
+           END-STRING.
+
+           WRITE LOG-LINE.
+
+           CLOSE LOG-FILE.
+
+           GOBACK.
