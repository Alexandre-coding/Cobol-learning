@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ONBOARD.
+
+      *> Traitement batch d'accueil des nouveaux embauches : lit
+      *> l'extrait roster.in, affiche un message de bienvenue pour
+      *> chacun et genere un courrier d'accueil individuel dans
+      *> lettres.out. Remplace l'ancien HelloWorld racine (qui
+      *> partageait son PROGRAM-ID avec Basics/HelloWorld2) par un
+      *> vrai programme de lot.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "Data/onboard/roster.in"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT LETTER-FILE ASSIGN TO "Data/onboard/lettres.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LETTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       01  IN-LINE               PIC X(69).
+
+       FD  LETTER-FILE.
+       01  LETTER-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-STATUS          PIC XX VALUE "00".
+       01  WS-LETTER-STATUS      PIC XX VALUE "00".
+       01  WS-EOF                PIC X  VALUE "N".
+           88  EOF                        VALUE "Y".
+           88  NOT-EOF                    VALUE "N".
+
+       01  WS-COUNT-READ         PIC 9(5) VALUE 0.
+       01  WS-LETTRE-PTR         PIC 99.
+       01  WS-DATE-ENTREE-EDITEE PIC X(10) VALUE SPACES.
+
+       01  WS-JOURNAL-PROGRAMME  PIC X(10).
+       01  WS-JOURNAL-EVENEMENT  PIC X(40).
+
+       COPY ROSTER-REC.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== ONBOARD START ===".
+           MOVE "ONBOARD" TO WS-JOURNAL-PROGRAMME.
+           MOVE "DEBUT TRAITEMENT" TO WS-JOURNAL-EVENEMENT.
+           CALL "JOURNAL" USING WS-JOURNAL-PROGRAMME
+              WS-JOURNAL-EVENEMENT WS-COUNT-READ.
+
+           OPEN INPUT ROSTER-FILE.
+           IF WS-IN-STATUS NOT = "00"
+              DISPLAY "ROSTER-FILE OPEN ERROR, STATUS=" WS-IN-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT LETTER-FILE.
+           IF WS-LETTER-STATUS NOT = "00"
+              DISPLAY "LETTER-FILE OPEN ERROR, STATUS=" WS-LETTER-STATUS
+              CLOSE ROSTER-FILE
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL EOF
+              READ ROSTER-FILE
+                 AT END
+                    SET EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-COUNT-READ
+                    MOVE IN-LINE TO ROSTER-REC
+                    DISPLAY "Bienvenue " RO-PRENOM " " RO-NOM
+                       " (" RO-POSTE ") !"
+                    PERFORM ECRIRE-LETTRE-ACCUEIL
+              END-READ
+           END-PERFORM.
+
+           CLOSE ROSTER-FILE LETTER-FILE.
+
+           DISPLAY "EMBAUCHES ACCUEILLIES=" WS-COUNT-READ.
+           MOVE "ONBOARD" TO WS-JOURNAL-PROGRAMME.
+           MOVE "FIN TRAITEMENT" TO WS-JOURNAL-EVENEMENT.
+           CALL "JOURNAL" USING WS-JOURNAL-PROGRAMME
+              WS-JOURNAL-EVENEMENT WS-COUNT-READ.
+           DISPLAY "=== ONBOARD END ===".
+           STOP RUN.
+
+       ECRIRE-LETTRE-ACCUEIL.
+           MOVE SPACES TO WS-DATE-ENTREE-EDITEE.
+           MOVE 1 TO WS-LETTRE-PTR.
+           STRING
+              RO-JOUR-ENTREE "/" RO-MOIS-ENTREE "/" RO-ANNEE-ENTREE
+              DELIMITED BY SIZE
+              INTO WS-DATE-ENTREE-EDITEE
+              WITH POINTER WS-LETTRE-PTR
+           END-STRING.
+
+           MOVE SPACES TO LETTER-LINE.
+           STRING "Bonjour " DELIMITED BY SIZE
+              RO-PRENOM DELIMITED BY SPACE
+              " " DELIMITED BY SIZE
+              RO-NOM DELIMITED BY SPACE
+              "," DELIMITED BY SIZE
+              INTO LETTER-LINE
+           END-STRING.
+           WRITE LETTER-LINE.
+
+           MOVE SPACES TO LETTER-LINE.
+           WRITE LETTER-LINE.
+
+           MOVE SPACES TO LETTER-LINE.
+           STRING "Bienvenue parmi nous ! Vous rejoignez l'equipe en"
+              " tant que " DELIMITED BY SIZE
+              RO-POSTE DELIMITED BY SIZE
+              INTO LETTER-LINE
+           END-STRING.
+           WRITE LETTER-LINE.
+
+           MOVE SPACES TO LETTER-LINE.
+           STRING "Votre date d'entree : " DELIMITED BY SIZE
+              WS-DATE-ENTREE-EDITEE DELIMITED BY SIZE
+              INTO LETTER-LINE
+           END-STRING.
+           WRITE LETTER-LINE.
+
+           MOVE SPACES TO LETTER-LINE.
+           WRITE LETTER-LINE.
+
+           MOVE "----------------------------------------"
+              TO LETTER-LINE.
+           WRITE LETTER-LINE.
+
+           .
