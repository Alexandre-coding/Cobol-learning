@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTINQ.
+
+      *> Consultation directe d'un client par CL-ID dans le fichier
+      *> maitre indexe construit par CLIENTIDX, sans passage batch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-MASTER ASSIGN TO "Data/seq/clients.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CL-ID OF CLIENT-MASTER-REC
+               FILE STATUS IS WS-IDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-MASTER.
+           COPY CLIENT-REC
+               REPLACING == CLIENT-REC == BY == CLIENT-MASTER-REC ==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-IDX-STATUS         PIC XX VALUE "00".
+       01  WS-REPONSE            PIC X VALUE "O".
+           88  ENCORE-UNE-RECHERCHE   VALUE "O" "o".
+
+       01  WS-JOURNAL-PROGRAMME  PIC X(10).
+       01  WS-JOURNAL-EVENEMENT  PIC X(40).
+       01  WS-JOURNAL-NB-ENR     PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== CLIENTINQ START ===".
+           MOVE "CLIENTINQ" TO WS-JOURNAL-PROGRAMME.
+           MOVE "DEBUT TRAITEMENT" TO WS-JOURNAL-EVENEMENT.
+           CALL "JOURNAL" USING WS-JOURNAL-PROGRAMME
+              WS-JOURNAL-EVENEMENT WS-JOURNAL-NB-ENR.
+
+           OPEN I-O CLIENT-MASTER.
+           IF WS-IDX-STATUS NOT = "00"
+              DISPLAY "CLIENT-MASTER OPEN ERROR, STATUS=" WS-IDX-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL NOT ENCORE-UNE-RECHERCHE
+              PERFORM RECHERCHE-CLIENT
+              DISPLAY "Une autre recherche ? (O/N)"
+              ACCEPT WS-REPONSE
+           END-PERFORM.
+
+           CLOSE CLIENT-MASTER.
+           MOVE "CLIENTINQ" TO WS-JOURNAL-PROGRAMME.
+           MOVE "FIN TRAITEMENT" TO WS-JOURNAL-EVENEMENT.
+           CALL "JOURNAL" USING WS-JOURNAL-PROGRAMME
+              WS-JOURNAL-EVENEMENT WS-JOURNAL-NB-ENR.
+           DISPLAY "=== CLIENTINQ END ===".
+           STOP RUN.
+
+       RECHERCHE-CLIENT.
+           ADD 1 TO WS-JOURNAL-NB-ENR.
+           DISPLAY "Numero de client recherche :".
+           ACCEPT CL-ID OF CLIENT-MASTER-REC.
+
+           READ CLIENT-MASTER
+              INVALID KEY
+                 DISPLAY "Client introuvable, CL-ID="
+                    CL-ID OF CLIENT-MASTER-REC
+              NOT INVALID KEY
+                 DISPLAY "ID=" CL-ID OF CLIENT-MASTER-REC
+                 DISPLAY "NAME=" CL-NAME OF CLIENT-MASTER-REC
+                 DISPLAY "AGE=" CL-AGE OF CLIENT-MASTER-REC
+                 DISPLAY "CITY=" CL-CITY OF CLIENT-MASTER-REC
+                 DISPLAY "EMAIL=" CL-EMAIL OF CLIENT-MASTER-REC
+                 DISPLAY "PHONE=" CL-PHONE OF CLIENT-MASTER-REC
+                 DISPLAY "STATUS=" CL-STATUS OF CLIENT-MASTER-REC
+           END-READ
+
+           .
