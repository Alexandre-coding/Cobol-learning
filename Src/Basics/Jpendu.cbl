@@ -1,9 +1,29 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. JPENDU.
        AUTHOR. moi.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORD-BANK-FILE ASSIGN TO "Data/jpendu/mots.in"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-wb-status.
+
+           SELECT SCORE-FILE ASSIGN TO "Data/jpendu/scores.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-score-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WORD-BANK-FILE.
+       01  WORD-BANK-REC.
+           05  WB-CATEGORIE      PIC X(15).
+           05  WB-MOT            PIC X(20).
+
+       FD  SCORE-FILE.
+       01  SCORE-LINE            PIC X(100).
+
+       WORKING-STORAGE SECTION.
        01 ws-mot pic x(20).
        01 ws-chn pic x(20) value spaces.
        01 ws-lettres pic x(26) value "abcdefghijklmnopqrstuvwxyz".
@@ -12,54 +32,211 @@
        01 i pic 99 value zero.
        01 longueur pic 99 value zero.
 
+       01 ws-wb-status pic xx.
+       01 ws-score-status pic xx.
+       01 ws-wb-eof pic x value "N".
+           88 WB-EOF value "Y".
+           88 WB-NOT-EOF value "N".
+
+       01 ws-joueur pic x(20).
+
+       01 ws-categorie-choix pic 9.
+       01 ws-categorie pic x(15).
+
+       01 ws-mots-categorie.
+           05 ws-mot-categorie occurs 20 times pic x(20).
+       01 ws-nombre-mots-categorie pic 99 value zero.
+       01 ws-index-mot pic 99.
+
+       01 ws-nb-essais-max pic 99 value 6.
+       01 ws-nb-erreurs pic 99 value zero.
+       01 ws-essais-restants pic 99.
+       01 ws-lettre-trouvee pic x value "N".
+           88 LETTRE-TROUVEE value "Y".
+
+       01 ws-partie-gagnee pic x value "N".
+           88 PARTIE-GAGNEE value "Y".
+       01 ws-partie-terminee pic x value "N".
+           88 PARTIE-TERMINEE value "Y".
+
 
        PROCEDURE DIVISION.
 
        0000-traitement-principal-deb.
+           perform 0100-saisie-joueur-deb
+           thru 0100-saisie-joueur-fin.
+
+           perform 0200-choix-categorie-deb
+           thru 0200-choix-categorie-fin.
+
            perform 1000-mot-recherche-deb
            thru 1000-mot-recherche-fin.
 
            perform 2000-jeu-deb
            thru 2000-jeu-fin.
 
+           perform 3000-enregistrer-score-deb
+           thru 3000-enregistrer-score-fin.
+
            perform 9999-fin-programme.
 
        0000-traitement-principal-fin.
            exit.
 
 
+       0100-saisie-joueur-deb.
+           display "Nom du joueur ?".
+           accept ws-joueur.
+
+       0100-saisie-joueur-fin.
+           exit.
+
+
+       0200-choix-categorie-deb.
+           display "Choisissez une categorie de mots :".
+           display "1 - Pays".
+           display "2 - Animaux".
+           display "3 - Termes COBOL".
+           accept ws-categorie-choix.
+
+           evaluate ws-categorie-choix
+              when 1
+                 move "PAYS" to ws-categorie
+              when 2
+                 move "ANIMAUX" to ws-categorie
+              when 3
+                 move "COBOL" to ws-categorie
+              when other
+                 move "PAYS" to ws-categorie
+           end-evaluate.
+
+       0200-choix-categorie-fin.
+           exit.
+
+
        1000-mot-recherche-deb.
-           DISPLAY "Avec quel mot souhaitez jouer ?".
-           accept ws-mot.
+           open input WORD-BANK-FILE.
+
+           if ws-wb-status not = "00"
+              display "FICHIER DE MOTS INACCESSIBLE, STATUS="
+                 ws-wb-status
+              stop run
+           end-if.
+
+           move zero to ws-nombre-mots-categorie.
+           move "N" to ws-wb-eof.
+
+           perform until WB-EOF
+              read WORD-BANK-FILE
+                 at end
+                    set WB-EOF to true
+                 not at end
+                    if WB-CATEGORIE = ws-categorie
+                       add 1 to ws-nombre-mots-categorie
+                       move WB-MOT to
+                          ws-mot-categorie(ws-nombre-mots-categorie)
+                    end-if
+              end-read
+           end-perform.
+
+           close WORD-BANK-FILE.
+
+           compute ws-index-mot =
+              function mod(function seconds-past-midnight,
+                 ws-nombre-mots-categorie) + 1.
+
+           move ws-mot-categorie(ws-index-mot) to ws-mot.
            move function length(ws-mot) to longueur.
-           perform varying i from 1 by 1 until i > longueur 
+           perform varying i from 1 by 1 until i > longueur
               if ws-mot(i:1) not = space
                  move "_" to ws-chn(i:1)
-              else  
-                 move space to ws-chn(i:1)             
-              END-IF 
+              else
+                 move space to ws-chn(i:1)
+              END-IF
            end-perform.
-           display "A vous de jouer !".
-       
+           display "A vous de jouer, " ws-joueur " !".
+
        1000-mot-recherche-fin.
            exit.
-       
+
 
        2000-jeu-deb.
+           move ws-nb-essais-max to ws-essais-restants.
            display ws-chn.
-           perform until ws-mot = ws-chn 
-              accept ws-char 
-              perform varying i from 1 by 1 until i > longueur   
-                 if ws-mot(i:1) = ws-char 
+           display "Essais restants : " ws-essais-restants.
+
+           perform until PARTIE-TERMINEE
+              accept ws-char
+              move "N" to ws-lettre-trouvee
+              perform varying i from 1 by 1 until i > longueur
+                 if ws-mot(i:1) = ws-char
                     move ws-char to ws-chn(i:1)
+                    move "Y" to ws-lettre-trouvee
                  END-IF
               end-perform
-              display ws-chn 
+
+              if not LETTRE-TROUVEE
+                 add 1 to ws-nb-erreurs
+                 compute ws-essais-restants =
+                    ws-nb-essais-max - ws-nb-erreurs
+                 display "Lettre incorrecte. Essais restants : "
+                    ws-essais-restants
+              else
+                 display ws-chn
+              end-if
+
+              if ws-mot = ws-chn
+                 set PARTIE-GAGNEE to true
+                 set PARTIE-TERMINEE to true
+              else
+                 if ws-nb-erreurs >= ws-nb-essais-max
+                    set PARTIE-TERMINEE to true
+                 end-if
+              end-if
            end-perform.
-           display "Bravo !".
+
+           if PARTIE-GAGNEE
+              display "Bravo ! Le mot etait " ws-mot
+           else
+              display "Perdu ! Le mot etait " ws-mot
+           end-if.
+
        2000-jeu-fin.
            exit.
 
+
+       3000-enregistrer-score-deb.
+           open extend SCORE-FILE.
+
+           if ws-score-status not = "00" and ws-score-status not = "05"
+              display "SCORE-FILE OPEN ERROR, STATUS=" ws-score-status
+           else
+              move spaces to SCORE-LINE
+              if PARTIE-GAGNEE
+                 string
+                    "JOUEUR=" ws-joueur
+                    " RESULTAT=VICTOIRE"
+                    " ERREURS=" ws-nb-erreurs
+                    delimited by size
+                    into SCORE-LINE
+                 end-string
+              else
+                 string
+                    "JOUEUR=" ws-joueur
+                    " RESULTAT=DEFAITE"
+                    " ERREURS=" ws-nb-erreurs
+                    delimited by size
+                    into SCORE-LINE
+                 end-string
+              end-if
+              write SCORE-LINE
+              close SCORE-FILE
+           end-if.
+
+       3000-enregistrer-score-fin.
+           exit.
+
+
        9999-fin-programme.
            stop run.
        end program JPENDU.
