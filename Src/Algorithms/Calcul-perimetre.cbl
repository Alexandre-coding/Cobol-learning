@@ -1,22 +1,64 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Calcul-perimetre.
        AUTHOR. moi.
 
+      *> Sous-programme : calcule le perimetre de la forme designee
+      *> par Forme-Code a partir des cotes recus de l'appelant
+      *> (invoque depuis le menu Geometrie). Cote1/Cote2/Cote3 ne
+      *> sont pas tous utilises selon la forme (cf. EVALUATE
+      *> ci-dessous) ; ceux qui ne servent pas sont ignores. En cas
+      *> de cote nul ou de code de forme inconnu, Perimetre-Statut
+      *> revient a "N" et Perimetre n'est pas exploitable.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
 
-       01 Longueur pic 999 value zero.
-       01 Largeur pic 999 value zero.
-       01 Perimetre pic 9999 value zero.
-       01 ed-perimetre pic zzz9 value zero.
+       LINKAGE SECTION.
+       01 Forme-Code pic 9.
+           88 FORME-RECTANGLE        VALUE 1.
+           88 FORME-CARRE            VALUE 2.
+           88 FORME-CERCLE           VALUE 3.
+           88 FORME-TRIANGLE         VALUE 4.
+       01 Cote1 pic 999.
+       01 Cote2 pic 999.
+       01 Cote3 pic 999.
+       01 Perimetre pic 9999.
+       01 Perimetre-Statut pic x.
+           88 PERIMETRE-VALIDE       VALUE "O".
+           88 PERIMETRE-INVALIDE     VALUE "N".
 
-       PROCEDURE DIVISION.
-           display "Renseigner la longueur : ".
-           ACCEPT Longueur.
-           display "Renseigner la largeur : ".
-           ACCEPT Largeur .
-           compute Perimetre = (Longueur + Largeur ) * 2.
-           move Perimetre to ed-perimetre .
-           display "Voici le perimetre du rectangle : " ed-perimetre.
-           stop run.
+       PROCEDURE DIVISION USING Forme-Code Cote1 Cote2 Cote3
+             Perimetre Perimetre-Statut.
+           SET PERIMETRE-VALIDE TO TRUE.
+           MOVE ZERO TO Perimetre.
+
+           EVALUATE TRUE
+              WHEN FORME-RECTANGLE
+                 IF Cote1 = ZERO OR Cote2 = ZERO
+                    SET PERIMETRE-INVALIDE TO TRUE
+                 ELSE
+                    compute Perimetre = (Cote1 + Cote2) * 2
+                 END-IF
+              WHEN FORME-CARRE
+                 IF Cote1 = ZERO
+                    SET PERIMETRE-INVALIDE TO TRUE
+                 ELSE
+                    compute Perimetre = Cote1 * 4
+                 END-IF
+              WHEN FORME-CERCLE
+                 IF Cote1 = ZERO
+                    SET PERIMETRE-INVALIDE TO TRUE
+                 ELSE
+                    compute Perimetre ROUNDED = 2 * 3.14159 * Cote1
+                 END-IF
+              WHEN FORME-TRIANGLE
+                 IF Cote1 = ZERO OR Cote2 = ZERO OR Cote3 = ZERO
+                    SET PERIMETRE-INVALIDE TO TRUE
+                 ELSE
+                    compute Perimetre = Cote1 + Cote2 + Cote3
+                 END-IF
+              WHEN OTHER
+                 SET PERIMETRE-INVALIDE TO TRUE
+           END-EVALUATE.
+
+           goback.
