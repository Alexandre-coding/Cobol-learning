@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Geometrie.
+       AUTHOR. moi.
+
+      *> Menu principal des calculs de geometrie : appelle les
+      *> sous-programmes calcul-carre et Calcul-perimetre selon le
+      *> choix de l'utilisateur.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 ws-choix pic 9 value zero.
+       01 ws-continuer pic x value "O".
+           88 CONTINUER-TRAITEMENT      VALUE "O" "o".
+
+       01 Nombre pic 999 value zero.
+       01 Carre pic 99999 value zero.
+       01 ED-carre pic zzzz9 value zero.
+
+       01 Forme-Code pic 9 value zero.
+       01 Cote1 pic 999 value zero.
+       01 Cote2 pic 999 value zero.
+       01 Cote3 pic 999 value zero.
+       01 Perimetre pic 9999 value zero.
+       01 ed-perimetre pic zzz9 value zero.
+       01 Perimetre-Statut pic x value "N".
+           88 PERIMETRE-VALIDE       VALUE "O".
+           88 PERIMETRE-INVALIDE     VALUE "N".
+
+       01 WS-SAISIE-BUFFER pic x(3) justified right.
+       01 WS-SAISIE-VALEUR pic 999.
+
+       PROCEDURE DIVISION.
+           PERFORM MENU-GEOMETRIE UNTIL NOT CONTINUER-TRAITEMENT.
+           DISPLAY "=== FIN GEOMETRIE ===".
+           stop run.
+
+       MENU-GEOMETRIE.
+           DISPLAY " ".
+           DISPLAY "1 - Carre d'un nombre".
+           DISPLAY "2 - Perimetre d'un rectangle".
+           DISPLAY "3 - Perimetre d'un carre".
+           DISPLAY "4 - Perimetre d'un cercle".
+           DISPLAY "5 - Perimetre d'un triangle".
+           DISPLAY "6 - Quitter".
+           DISPLAY "Votre choix :".
+           ACCEPT ws-choix.
+
+           EVALUATE ws-choix
+              WHEN 1
+                 PERFORM TRAITER-CARRE
+              WHEN 2
+                 MOVE 1 TO Forme-Code
+                 PERFORM TRAITER-PERIMETRE-RECTANGLE
+              WHEN 3
+                 MOVE 2 TO Forme-Code
+                 PERFORM TRAITER-PERIMETRE-CARRE
+              WHEN 4
+                 MOVE 3 TO Forme-Code
+                 PERFORM TRAITER-PERIMETRE-CERCLE
+              WHEN 5
+                 MOVE 4 TO Forme-Code
+                 PERFORM TRAITER-PERIMETRE-TRIANGLE
+              WHEN 6
+                 MOVE "N" TO ws-continuer
+              WHEN OTHER
+                 DISPLAY "Choix invalide"
+           END-EVALUATE
+
+           .
+
+       TRAITER-CARRE.
+           DISPLAY "Veuillez entrer un nombre :".
+           ACCEPT Nombre.
+           CALL "calcul-carre" USING Nombre Carre.
+           move Carre to ED-carre.
+           DISPLAY "Voici le carre du nombre entre : " ED-carre.
+
+       TRAITER-PERIMETRE-RECTANGLE.
+           SET PERIMETRE-INVALIDE TO TRUE.
+           PERFORM SAISIE-RECTANGLE UNTIL PERIMETRE-VALIDE.
+           move Perimetre to ed-perimetre.
+           display "Voici le perimetre du rectangle : " ed-perimetre.
+
+       SAISIE-RECTANGLE.
+           display "Renseigner la longueur : ".
+           PERFORM SAISIR-COTE.
+           MOVE WS-SAISIE-VALEUR TO Cote1.
+           display "Renseigner la largeur : ".
+           PERFORM SAISIR-COTE.
+           MOVE WS-SAISIE-VALEUR TO Cote2.
+           MOVE ZERO TO Cote3.
+           PERFORM APPEL-CALCUL-PERIMETRE.
+           IF PERIMETRE-INVALIDE
+              DISPLAY "Longueur et largeur doivent etre superieures a"
+                 " zero, recommencez."
+           END-IF.
+
+       TRAITER-PERIMETRE-CARRE.
+           SET PERIMETRE-INVALIDE TO TRUE.
+           PERFORM SAISIE-CARRE UNTIL PERIMETRE-VALIDE.
+           move Perimetre to ed-perimetre.
+           display "Voici le perimetre du carre : " ed-perimetre.
+
+       SAISIE-CARRE.
+           display "Renseigner le cote : ".
+           PERFORM SAISIR-COTE.
+           MOVE WS-SAISIE-VALEUR TO Cote1.
+           MOVE ZERO TO Cote2.
+           MOVE ZERO TO Cote3.
+           PERFORM APPEL-CALCUL-PERIMETRE.
+           IF PERIMETRE-INVALIDE
+              DISPLAY "Le cote doit etre superieur a zero,"
+                 " recommencez."
+           END-IF.
+
+       TRAITER-PERIMETRE-CERCLE.
+           SET PERIMETRE-INVALIDE TO TRUE.
+           PERFORM SAISIE-CERCLE UNTIL PERIMETRE-VALIDE.
+           move Perimetre to ed-perimetre.
+           display "Voici le perimetre du cercle : " ed-perimetre.
+
+       SAISIE-CERCLE.
+           display "Renseigner le rayon : ".
+           PERFORM SAISIR-COTE.
+           MOVE WS-SAISIE-VALEUR TO Cote1.
+           MOVE ZERO TO Cote2.
+           MOVE ZERO TO Cote3.
+           PERFORM APPEL-CALCUL-PERIMETRE.
+           IF PERIMETRE-INVALIDE
+              DISPLAY "Le rayon doit etre superieur a zero,"
+                 " recommencez."
+           END-IF.
+
+       TRAITER-PERIMETRE-TRIANGLE.
+           SET PERIMETRE-INVALIDE TO TRUE.
+           PERFORM SAISIE-TRIANGLE UNTIL PERIMETRE-VALIDE.
+           move Perimetre to ed-perimetre.
+           display "Voici le perimetre du triangle : " ed-perimetre.
+
+       SAISIE-TRIANGLE.
+           display "Renseigner le cote 1 : ".
+           PERFORM SAISIR-COTE.
+           MOVE WS-SAISIE-VALEUR TO Cote1.
+           display "Renseigner le cote 2 : ".
+           PERFORM SAISIR-COTE.
+           MOVE WS-SAISIE-VALEUR TO Cote2.
+           display "Renseigner le cote 3 : ".
+           PERFORM SAISIR-COTE.
+           MOVE WS-SAISIE-VALEUR TO Cote3.
+           PERFORM APPEL-CALCUL-PERIMETRE.
+           IF PERIMETRE-INVALIDE
+              DISPLAY "Les trois cotes doivent etre superieurs a"
+                 " zero, recommencez."
+           END-IF.
+
+       APPEL-CALCUL-PERIMETRE.
+           CALL "Calcul-perimetre" USING Forme-Code Cote1 Cote2 Cote3
+                 Perimetre Perimetre-Statut.
+
+      *> Rejette toute saisie non numerique (lettres, signes, etc.) et
+      *> redemande la valeur tant qu'elle n'est pas un entier valide ;
+      *> le controle "superieur a zero" reste fait par
+      *> Calcul-perimetre via Perimetre-Statut.
+       SAISIR-COTE.
+           MOVE SPACES TO WS-SAISIE-BUFFER.
+           PERFORM UNTIL WS-SAISIE-BUFFER IS NUMERIC
+              ACCEPT WS-SAISIE-BUFFER
+              INSPECT WS-SAISIE-BUFFER REPLACING ALL SPACE BY "0"
+              IF WS-SAISIE-BUFFER NOT NUMERIC
+                 DISPLAY "Valeur non numerique, veuillez saisir un"
+                    " nombre entier."
+                 MOVE SPACES TO WS-SAISIE-BUFFER
+              END-IF
+           END-PERFORM.
+           MOVE WS-SAISIE-BUFFER TO WS-SAISIE-VALEUR.
