@@ -1,19 +1,17 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. calcul-carre.
        AUTHOR. moi.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 Nombre pic 999 value zero.
-       01 Carre pic 99999 value zero.
-       01 ED-carre pic zzzz9 value zero.
+      *> Sous-programme : calcule le carre du nombre recu et le
+      *> renvoie a l'appelant (invoque depuis le menu Geometrie).
 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
 
-       PROCEDURE DIVISION.
-           DISPLAY "Veuillez entrer un nombre :".
-           ACCEPT Nombre.
+       LINKAGE SECTION.
+       01 Nombre pic 999.
+       01 Carre pic 99999.
+
+       PROCEDURE DIVISION USING Nombre Carre.
            compute Carre = Nombre * Nombre.
-           move Carre to ED-carre.
-           DISPLAY "Voici le carré du nombre entré : " ED-carre .
-           stop run.
-           
\ No newline at end of file
+           goback.
