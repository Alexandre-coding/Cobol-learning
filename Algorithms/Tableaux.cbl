@@ -1,66 +1,98 @@
        identification division.
-       program-id. NombrePremier.
+       program-id. RechercheTableau.
        author. Lenglart.
 
-       data DIVISION.
-       WORKING-STORAGE SECTION.
-
-      *     01 Tableau1 occurs 10 times.
-      *        05 Nom pic x(10).
-
-
-      *     01 NombreOccurs pic 999.
-      *     01 Tableau2 occus 1 to 1000 depending on NombreOccurs
-           
-
-
-      *     01 ws-client.
-      *        05 id-client               pic 9(09).
-      *        05 ws-nom                  pic x(15).
-      *        05 ws-prenom               pic x(15).
-      *        05 nombre-facture          pic 9(03).
-      *        05 facture-tb occurs 1 to 100 depending on nombre-facture.
-      *           10 numero-facture       pic 9(12).
-      *           10 date-facture         pic 9(08).
-      *           10 montant-facture      pic 9(11)v9(3).
-      *           10 description-fct      pic x(30).
+      *> Demo de recherche dans un tableau en memoire : le tableau
+      *> de prenoms est charge depuis Data/tableaux/prenoms.in (au
+      *> lieu d'etre fige en dur dans le WORKING-STORAGE), trie puis
+      *> recherche par SEARCH ALL (recherche dichotomique) sur une
+      *> cle saisie par l'utilisateur.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRENOM-FILE ASSIGN TO "Data/tableaux/prenoms.in"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-prenom-status.
 
+       data DIVISION.
+       FILE SECTION.
+       FD  PRENOM-FILE.
+       01  PRENOM-LINE           pic x(7).
 
-       01 ws-tableau.
-           05 filler pic x(7) value "eric".
-           05 filler pic x(7) value "amelie".
-           05 filler pic x(7) value "michael".
-           05 filler pic x(7) value "zoe".
-           05 filler pic x(7) value "bob".
+       WORKING-STORAGE SECTION.
 
-       01 ws-tableau-prenom redefines ws-tableau.
-           05 ws-prenom pic x(7) occurs 5 times indexed by ws-index.
+       01 ws-prenom-status pic xx.
+       01 ws-eof pic x value "N".
+           88 EOF                        value "Y".
+           88 NOT-EOF                    value "N".
 
-       01 i pic 9 value 1.
+       01 ws-nb-prenoms pic 99 value zero.
+       01 ws-tableau-prenom.
+           05 ws-prenom pic x(7) occurs 1 to 50 times
+                 depending on ws-nb-prenoms
+                 ascending key is ws-prenom
+                 indexed by ws-index.
 
+       01 ws-recherche pic x(7).
+       01 ws-continuer pic x value "O".
+           88 CONTINUER-RECHERCHE        VALUE "O" "o".
 
+       01 i pic 99 value 1.
 
+       PROCEDURE division.
 
+           perform CHARGER-PRENOMS.
 
-       PROCEDURE division.
-           
-           perform varying i from 1 by 1 until i > 5
-              display ws-prenom(i) 
+           perform varying i from 1 by 1 until i > ws-nb-prenoms
+              display ws-prenom(i)
            end-perform.
 
-           sort ws-prenom on descending key ws-prenom 
-           display "trie effectuÃ© !".
+           sort ws-prenom on ascending key ws-prenom.
+           display "tableau trie.".
 
-           perform varying i from 1 by 1 until i > 5
-              display ws-prenom(i) 
+           perform varying i from 1 by 1 until i > ws-nb-prenoms
+              display ws-prenom(i)
            end-perform.
 
-           search ws-prenom varying ws-index
-              at end   
-                 display "not found"
-              when i = 1
-                 display "found"
-           end-search.
-           
+           perform RECHERCHER-PRENOM until not CONTINUER-RECHERCHE.
+
            stop run.
+
+       CHARGER-PRENOMS.
+           OPEN INPUT PRENOM-FILE.
+           IF ws-prenom-status NOT = "00"
+              DISPLAY "PRENOM-FILE OPEN ERROR, STATUS="
+                 ws-prenom-status
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL EOF
+              READ PRENOM-FILE
+                 AT END
+                    SET EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO ws-nb-prenoms
+                    MOVE PRENOM-LINE TO ws-prenom(ws-nb-prenoms)
+              END-READ
+           END-PERFORM.
+
+           CLOSE PRENOM-FILE.
+
+           .
+
+       RECHERCHER-PRENOM.
+           display "Prenom recherche (FIN pour arreter) :".
+           accept ws-recherche.
+
+           if ws-recherche = "FIN"
+              move "N" to ws-continuer
+           else
+              search all ws-prenom
+                 at end
+                    display "Non trouve : " ws-recherche
+                 when ws-prenom(ws-index) = ws-recherche
+                    display "Trouve a la position " ws-index
+                       " : " ws-prenom(ws-index)
+              end-search
+           end-if.
