@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FichierDelimite.
+       AUTHOR. moi.
+
+      *> Lit un fichier a champs delimites (ex. CSV) et decoupe
+      *> chaque ligne via le sous-programme reutilisable
+      *> ParseurChamps.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DELIM-FILE ASSIGN TO "Data/strings/donnees.in"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-delim-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DELIM-FILE.
+       01  DELIM-LINE              pic x(200).
+
+       WORKING-STORAGE SECTION.
+       01 ws-delimiteur pic x value ",".
+       01 ws-champs.
+           05 ws-champ occurs 10 times pic x(30).
+       01 ws-nb-champs pic 99.
+
+       01 ws-delim-status pic xx.
+       01 ws-delim-eof pic x value "N".
+           88 DELIM-EOF value "Y".
+           88 DELIM-NOT-EOF value "N".
+
+       01 k pic 99.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT DELIM-FILE.
+           IF ws-delim-status NOT = "00"
+              DISPLAY "FICHIER DELIMITE INACCESSIBLE, STATUS="
+                 ws-delim-status
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL DELIM-EOF
+              READ DELIM-FILE
+                 AT END
+                    SET DELIM-EOF TO TRUE
+                 NOT AT END
+                    PERFORM TRAITER-LIGNE
+              END-READ
+           END-PERFORM.
+
+           CLOSE DELIM-FILE.
+           stop run.
+
+       TRAITER-LIGNE.
+           CALL "ParseurChamps" USING DELIM-LINE ws-delimiteur
+                 ws-champs ws-nb-champs.
+
+           DISPLAY "Ligne : " DELIM-LINE.
+           DISPLAY "Nombre de champs : " ws-nb-champs.
+           PERFORM VARYING k FROM 1 BY 1 UNTIL k > ws-nb-champs
+              DISPLAY "  Champ " k " : " ws-champ(k)
+           END-PERFORM.
