@@ -1,79 +1,138 @@
-      
-       IDENTIFICATION DIVISION. 
+
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Variables.
        author. Alexandre.
-      
+
       *-----------------------------------------------------------------
+      * Student, Teacher et Employee partagent maintenant un seul
+      * copybook PERSONNEL-REC (chacun ne renseignant que les
+      * groupes qui le concernent) plutot que trois structures
+      * redondantes.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
 
-       ENVIRONMENT DIVISION. 
-      
       *-----------------------------------------------------------------
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-      
-       01 Student.
-           05 Name pic x(10) value "Joseph".
-           05 Surname pic x(10) value "Alpha".
-           05 Identifiant pic 9(10) value 1234567891.
-       
-       01 StudentV2 redefines Student.
-           05 Name pic x(10).
-           05 Surname pic x(10).
-           05 Identifiant pic x(10).
-
-
-       01 Teacher.
-           05 Name pic x(10) value "Arthur".
-           05 Surname pic x(10) value "Beta".
-           05 Identifiant pic 9(10) value 1122334455.
-           05 Salaire pic ZZBZZ9.99 value 2123.20.
-       
-       
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY PERSONNEL-REC
+           REPLACING == PERSONNEL-REC == BY == STUDENT-REC ==.
+
+       01 StudentV2 redefines STUDENT-REC.
+           05 PN-PRENOM pic x(10).
+           05 PN-NOM pic x(10).
+           05 PN-IDENTIFIANT pic x(10).
+           05 PN-SALAIRE-BRUT pic 9(5)v99.
+           05 PN-DATE-NAISSANCE.
+               10 PN-JOUR-NAISSANCE pic 99.
+               10 PN-MOIS-NAISSANCE pic 99.
+               10 PN-ANNEE-NAISSANCE pic 9999.
+
+
+       COPY PERSONNEL-REC
+           REPLACING == PERSONNEL-REC == BY == TEACHER-REC ==.
+
+       01 Salaire pic ZZBZZ9.99 value zero.
+       01 Taux-Cotisation pic v999 value .220.
+       01 Salaire-Net pic 9(5)v99 value zero.
+       01 Salaire-Net-Edite pic ZZBZZ9.99 value zero.
+       01 Salaire-Annuel pic 9(6)v99 value zero.
+       01 Salaire-Annuel-Edite pic ZZZ,ZZ9.99 value zero.
 
        01 Inscription pic xx value spaces.
 
-      
 
-       01 Employee.
-           05 Identity.
-              10 Pr√©nom pic x(10) value "Alexandre".
-              10 Nom pic x(10) value "Lenglart".
-           05 Birthdate.
-              10 Jour pic 99 value 18.
-              10 filler pic x value "/".
-              10 Mois pic 99 value 06.
-              10 filler pic x value "/".
-              10 Annee pic 9999 value 1998.
 
-      
+       COPY PERSONNEL-REC
+           REPLACING == PERSONNEL-REC == BY == EMPLOYEE-REC ==.
+
+       01 ws-jour-edite pic 99.
+       01 ws-mois-edite pic 99.
+       01 ws-annee-edite pic 9999.
+       01 ws-date-naissance-editee pic x(10) value spaces.
+       01 ws-date-ptr pic 99.
+
+
       *-----------------------------------------------------------------
 
-       PROCEDURE DIVISION. 
+       PROCEDURE DIVISION.
+
+           PERFORM INITIALISER-DONNEES.
 
            display "Student"
-           Display "Name : " Name of Student 
-           Display "Surname : " Surname of Student 
-           Display "ID : " Identifiant of Student
-           display "Student new ID : " Identifiant of StudentV2
+           Display "Name : " PN-PRENOM OF STUDENT-REC
+           Display "Surname : " PN-NOM OF STUDENT-REC
+           Display "ID : " PN-IDENTIFIANT OF STUDENT-REC
+           display "Student new ID : " PN-IDENTIFIANT OF StudentV2
            DISPLAY "Studant inscription : " Inscription
-           
+
            display " ".
            display "*-------------------------------".
            display " ".
 
+           PERFORM CALCULER-PAIE-ENSEIGNANT.
+
            display "Teacher"
-           Display "Name : " Name of Teacher 
-           Display "Surname : " Surname of Teacher 
-           display "ID : " Identifiant of Teacher 
-           DISPLAY "monthly income : " Salaire of Teacher.
-           
+           Display "Name : " PN-PRENOM OF TEACHER-REC
+           Display "Surname : " PN-NOM OF TEACHER-REC
+           display "ID : " PN-IDENTIFIANT OF TEACHER-REC
+           DISPLAY "monthly gross income : " Salaire
+           DISPLAY "monthly net income : " Salaire-Net-Edite
+           DISPLAY "annual gross income : " Salaire-Annuel-Edite.
+
            display " ".
            display "*-------------------------------".
            display " ".
-           
+
+           PERFORM EDITER-DATE-NAISSANCE.
+
            display "Employee :".
-           display "Identity : " Identity.
-           display "Birthdate : " Birthdate .
+           display "Identity : " PN-PRENOM OF EMPLOYEE-REC
+              PN-NOM OF EMPLOYEE-REC.
+           display "Birthdate : " ws-date-naissance-editee.
 
            stop run.
+
+       INITIALISER-DONNEES.
+           MOVE "Joseph" TO PN-PRENOM OF STUDENT-REC.
+           MOVE "Alpha" TO PN-NOM OF STUDENT-REC.
+           MOVE 1234567891 TO PN-IDENTIFIANT OF STUDENT-REC.
+
+           MOVE "Arthur" TO PN-PRENOM OF TEACHER-REC.
+           MOVE "Beta" TO PN-NOM OF TEACHER-REC.
+           MOVE 1122334455 TO PN-IDENTIFIANT OF TEACHER-REC.
+           MOVE 2123.20 TO PN-SALAIRE-BRUT OF TEACHER-REC.
+
+           MOVE "Alexandre" TO PN-PRENOM OF EMPLOYEE-REC.
+           MOVE "Lenglart" TO PN-NOM OF EMPLOYEE-REC.
+           MOVE 18 TO PN-JOUR-NAISSANCE OF EMPLOYEE-REC.
+           MOVE 06 TO PN-MOIS-NAISSANCE OF EMPLOYEE-REC.
+           MOVE 1998 TO PN-ANNEE-NAISSANCE OF EMPLOYEE-REC.
+
+       CALCULER-PAIE-ENSEIGNANT.
+           move PN-SALAIRE-BRUT OF TEACHER-REC to Salaire.
+
+           compute Salaire-Net =
+              PN-SALAIRE-BRUT OF TEACHER-REC -
+              (PN-SALAIRE-BRUT OF TEACHER-REC * Taux-Cotisation).
+           move Salaire-Net to Salaire-Net-Edite.
+
+           compute Salaire-Annuel =
+              PN-SALAIRE-BRUT OF TEACHER-REC * 12.
+           move Salaire-Annuel to Salaire-Annuel-Edite.
+
+       EDITER-DATE-NAISSANCE.
+           move PN-JOUR-NAISSANCE OF EMPLOYEE-REC to ws-jour-edite.
+           move PN-MOIS-NAISSANCE OF EMPLOYEE-REC to ws-mois-edite.
+           move PN-ANNEE-NAISSANCE OF EMPLOYEE-REC to ws-annee-edite.
+
+           move spaces to ws-date-naissance-editee.
+           move 1 to ws-date-ptr.
+           string
+              ws-jour-edite "/" ws-mois-edite "/" ws-annee-edite
+              delimited by size
+              into ws-date-naissance-editee
+              with pointer ws-date-ptr
+           end-string.
