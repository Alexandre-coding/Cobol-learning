@@ -52,7 +52,12 @@
            05 ws-mois pic 99.
            05 filler pic x value "/".
            05 ws-annee pic 9999.
-            
+
+       01 WS-Jours-Mois pic 99.
+       01 WS-Date-Statut pic x value "O".
+           88 Date-Valide value "O".
+           88 Date-Invalide value "N".
+
 
 
 
@@ -90,8 +95,14 @@
            display "*--------------------------------------------------"
            display "Exo 2"
            display "Valeur longue chaine : " longue-chaine
-           move longue-chaine to courte-chaine 
-           display "Valeur courte chaine : " courte-chaine. 
+           move longue-chaine to courte-chaine
+
+           if longue-chaine(11:10) not = spaces
+              display "ATTENTION : perte de donnees, caracteres "
+                 "tronques : " longue-chaine(11:10)
+           end-if
+
+           display "Valeur courte chaine : " courte-chaine.
 
        exo3.
            display " "
@@ -99,16 +110,54 @@
            display "Exo 3"
            display "Structure complexe : " Structure-complexe
            display "Autre structure : " Autre-structure
-           move CORRESPONDING Structure-complexe to Autre-structure 
+           move CORRESPONDING Structure-complexe to Autre-structure
+
+           display "Valeur3 non reportee (aucun champ correspondant "
+              "dans Autre-structure) : " Valeur3 of Structure-complexe
+           display "Valeur4 inchangee (aucun champ correspondant "
+              "dans Structure-complexe) : " Valeur4 of Autre-structure
+
            display "Structure complexe : " Structure-complexe
-           display "Autre structure : " Autre-structure.  
+           display "Autre structure : " Autre-structure.
 
        exo4.
            display " "
            display "*--------------------------------------------------"
            display "Exo 4"
-           display "Date : " WS-Date1 
-           move CORRESPONDING ws-date1 to WS-Date2
-           display "Apres reformattage" 
-           display "Date : " WS-Date2. 
+           display "Date : " WS-Date1
+
+           set Date-Valide to true
+
+           if ws-mois of WS-Date1 < 1 or ws-mois of WS-Date1 > 12
+              set Date-Invalide to true
+           else
+              evaluate ws-mois of WS-Date1
+                 when 1 when 3 when 5 when 7 when 8 when 10 when 12
+                    move 31 to WS-Jours-Mois
+                 when 4 when 6 when 9 when 11
+                    move 30 to WS-Jours-Mois
+                 when 2
+                    if (function mod(ws-annee of WS-Date1, 4) = 0
+                          and function mod(ws-annee of WS-Date1, 100)
+                                not = 0)
+                          or function mod(ws-annee of WS-Date1, 400) = 0
+                       move 29 to WS-Jours-Mois
+                    else
+                       move 28 to WS-Jours-Mois
+                    end-if
+              end-evaluate
+
+              if ws-jour of WS-Date1 < 1
+                    or ws-jour of WS-Date1 > WS-Jours-Mois
+                 set Date-Invalide to true
+              end-if
+           end-if.
+
+           if Date-Invalide
+              display "Date invalide, pas de reformattage : " WS-Date1
+           else
+              move CORRESPONDING ws-date1 to WS-Date2
+              display "Apres reformattage"
+              display "Date : " WS-Date2
+           end-if.
            
\ No newline at end of file
