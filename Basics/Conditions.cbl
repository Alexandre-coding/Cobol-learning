@@ -1,18 +1,70 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Conditions.
        AUTHOR. moi.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-FILE ASSIGN TO "Data/conditions/ages.in"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-age-status.
+
+           SELECT OPERATION-FILE
+                 ASSIGN TO "Data/conditions/operations.in"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-operation-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-FILE.
+       01  AGE-LINE              pic 9(3).
+
+       FD  OPERATION-FILE.
+       01  OPERATION-LINE.
+           05  OL-MONTANT        pic s9(7)v99
+                 sign is trailing separate character.
+
+       WORKING-STORAGE SECTION.
+
        01 i pic 99 value zero.
 
        01 age-group pic 9(3).
            88 Nourisson value 0 thru 1.
            88 Enfant value 2 thru 12.
+           88 Adolescent value 13 thru 17.
+           88 Adulte value 18 thru 64.
+           88 Senior value 65 thru 130.
 
        01 ws-nbr pic s9(6) value -9999.
-       
+
+       01 ws-montant-operation pic s9(7)v99.
+       01 ws-operation-libelle pic x(6).
+
+       01 ws-age-status pic xx.
+       01 ws-age-eof pic x value "N".
+           88 AGE-EOF                    value "Y".
+           88 AGE-NOT-EOF                value "N".
+
+       01 ws-cnt-nourisson pic 9(5) value zero.
+       01 ws-cnt-enfant pic 9(5) value zero.
+       01 ws-cnt-adolescent pic 9(5) value zero.
+       01 ws-cnt-adulte pic 9(5) value zero.
+       01 ws-cnt-senior pic 9(5) value zero.
+       01 ws-cnt-age-hors-tranche pic 9(5) value zero.
+
+       01 ws-operation-status pic xx.
+       01 ws-operation-eof pic x value "N".
+           88 OPERATION-EOF              value "Y".
+           88 OPERATION-NOT-EOF          value "N".
+
+       01 ws-cnt-credit pic 9(5) value zero.
+       01 ws-cnt-debit pic 9(5) value zero.
+       01 ws-cnt-neutre pic 9(5) value zero.
+       01 ws-total-credit pic s9(9)v99 value zero.
+       01 ws-total-debit pic s9(9)v99 value zero.
+       01 ws-total-credit-ed pic z(8)9,99-.
+       01 ws-total-debit-ed pic z(8)9,99-.
+
        PROCEDURE DIVISION.
            
       * if basique
@@ -66,12 +118,135 @@
            END-EVALUATE.
 
 
-           evaluate true  
-              when Nourisson    
+           display "Renseignez un age : ".
+           accept age-group.
+
+           evaluate true
+              when Nourisson
                  display 'Nourisson'
-              when Enfant     
+              when Enfant
                  display 'Enfant'
+              when Adolescent
+                 display 'Adolescent'
+              when Adulte
+                 display 'Adulte'
+              when Senior
+                 display 'Senior'
+              when other
+                 display 'Age hors tranche geree'
            END-EVALUATE.
 
 
+      * classement debit/credit d'une operation, sur le meme principe
+      * que le test de signe de ws-nbr plus haut
+           display "Montant de l'operation (+ credit / - debit) : ".
+           accept ws-montant-operation.
+
+           if ws-montant-operation is positive
+              move "CREDIT" to ws-operation-libelle
+           else
+              if ws-montant-operation is negative
+                 move "DEBIT " to ws-operation-libelle
+              else
+                 move "NEUTRE" to ws-operation-libelle
+              end-if
+           end-if.
+
+           display "Operation : " ws-operation-libelle
+              " (" ws-montant-operation ")".
+
+           perform RAPPORT-TRANCHES-AGE.
+           perform RAPPORT-OPERATIONS.
+
            stop run.
+
+      * rapport par lot : classe chaque age d'AGE-FILE dans sa tranche
+      * et compte combien tombent dans chacune, sur les memes 88-niveaux
+      * que la saisie interactive plus haut
+       RAPPORT-TRANCHES-AGE.
+           OPEN INPUT AGE-FILE.
+           IF ws-age-status NOT = "00"
+              DISPLAY "AGE-FILE OPEN ERROR, STATUS=" ws-age-status
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL AGE-EOF
+              READ AGE-FILE
+                 AT END
+                    SET AGE-EOF TO TRUE
+                 NOT AT END
+                    MOVE AGE-LINE TO age-group
+                    EVALUATE TRUE
+                       WHEN Nourisson
+                          ADD 1 TO ws-cnt-nourisson
+                       WHEN Enfant
+                          ADD 1 TO ws-cnt-enfant
+                       WHEN Adolescent
+                          ADD 1 TO ws-cnt-adolescent
+                       WHEN Adulte
+                          ADD 1 TO ws-cnt-adulte
+                       WHEN Senior
+                          ADD 1 TO ws-cnt-senior
+                       WHEN OTHER
+                          ADD 1 TO ws-cnt-age-hors-tranche
+                    END-EVALUATE
+              END-READ
+           END-PERFORM.
+
+           CLOSE AGE-FILE.
+
+           DISPLAY "=== Repartition par tranche d'age ===".
+           DISPLAY "Nourrissons  : " ws-cnt-nourisson.
+           DISPLAY "Enfants      : " ws-cnt-enfant.
+           DISPLAY "Adolescents  : " ws-cnt-adolescent.
+           DISPLAY "Adultes      : " ws-cnt-adulte.
+           DISPLAY "Seniors      : " ws-cnt-senior.
+           DISPLAY "Hors tranche : " ws-cnt-age-hors-tranche.
+
+           .
+
+      * rapport par lot : classe chaque montant d'OPERATION-FILE en
+      * credit/debit/neutre et cumule les totaux, sur le meme principe
+      * que le test de signe interactif plus haut
+       RAPPORT-OPERATIONS.
+           OPEN INPUT OPERATION-FILE.
+           IF ws-operation-status NOT = "00"
+              DISPLAY "OPERATION-FILE OPEN ERROR, STATUS="
+                 ws-operation-status
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL OPERATION-EOF
+              READ OPERATION-FILE
+                 AT END
+                    SET OPERATION-EOF TO TRUE
+                 NOT AT END
+                    MOVE OL-MONTANT TO ws-montant-operation
+                    IF ws-montant-operation IS POSITIVE
+                       ADD 1 TO ws-cnt-credit
+                       ADD ws-montant-operation TO ws-total-credit
+                    ELSE
+                       IF ws-montant-operation IS NEGATIVE
+                          ADD 1 TO ws-cnt-debit
+                          SUBTRACT ws-montant-operation
+                             FROM ws-total-debit
+                       ELSE
+                          ADD 1 TO ws-cnt-neutre
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+           CLOSE OPERATION-FILE.
+
+           MOVE ws-total-credit TO ws-total-credit-ed.
+           MOVE ws-total-debit TO ws-total-debit-ed.
+
+           DISPLAY "=== Repartition des operations ===".
+           DISPLAY "Nombre credits : " ws-cnt-credit
+              " Total : " ws-total-credit-ed.
+           DISPLAY "Nombre debits  : " ws-cnt-debit
+              " Total : " ws-total-debit-ed.
+           DISPLAY "Nombre neutres : " ws-cnt-neutre.
+
+           .
