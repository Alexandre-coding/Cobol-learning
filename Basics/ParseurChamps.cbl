@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ParseurChamps.
+       AUTHOR. moi.
+
+      *> Sous-programme reutilisable : decoupe une ligne delimitee
+      *> (ex. CSV) en une table de champs, sur le meme principe que
+      *> l'UNSTRING de Strings.cbl, mais parametrable par le
+      *> delimiteur et le nombre de champs plutot que code en dur.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 PC-LIGNE pic x(200).
+       01 PC-DELIMITEUR pic x(1).
+       01 PC-CHAMPS.
+           05 PC-CHAMP occurs 10 times pic x(30).
+       01 PC-NB-CHAMPS pic 99.
+
+       PROCEDURE DIVISION USING PC-LIGNE PC-DELIMITEUR PC-CHAMPS
+             PC-NB-CHAMPS.
+           MOVE SPACES TO PC-CHAMPS.
+           MOVE ZERO TO PC-NB-CHAMPS.
+
+           UNSTRING PC-LIGNE DELIMITED BY PC-DELIMITEUR
+              INTO PC-CHAMP(1) PC-CHAMP(2) PC-CHAMP(3) PC-CHAMP(4)
+                 PC-CHAMP(5) PC-CHAMP(6) PC-CHAMP(7) PC-CHAMP(8)
+                 PC-CHAMP(9) PC-CHAMP(10)
+              TALLYING IN PC-NB-CHAMPS
+           END-UNSTRING.
+
+           goback.
