@@ -1,7 +1,7 @@
       * Commentaire programme hello world test
 
        identification division.
-       program-id. HelloWorld.
+       program-id. HelloWorld2.
        author. Lenglart.
 
       *-----------------------------------------------------------------
