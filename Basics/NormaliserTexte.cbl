@@ -0,0 +1,22 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NormaliserTexte.
+       AUTHOR. moi.
+
+      *> Sous-programme reutilisable : remplace dans une chaine recue
+      *> tout caractere de NT-DE par le caractere correspondant dans
+      *> NT-VERS (INSPECT CONVERTING), sur le meme principe que
+      *> l'INSPECT CONVERTING de Strings.cbl mais generalise a un
+      *> mapping quelconque fourni par l'appelant plutot que code en
+      *> dur sur 'abcd' ou sur le seul alphabet minuscule->majuscule.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 NT-TEXTE pic x(30).
+       01 NT-DE    pic x(26).
+       01 NT-VERS  pic x(26).
+
+       PROCEDURE DIVISION USING NT-TEXTE NT-DE NT-VERS.
+           INSPECT NT-TEXTE CONVERTING NT-DE TO NT-VERS.
+           goback.
