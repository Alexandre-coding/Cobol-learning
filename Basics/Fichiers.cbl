@@ -1,31 +1,229 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Fichiers.
        AUTHOR. moi.
 
-       environnement division.
-       input-output section.
-       file-control.
-           select fichier-client assign to client-dd
-              organization is sequential
-              access mod is sequential
-              file status is ws-file-status.
+      *> Programme de maintenance du fichier client (ajout,
+      *> modification, suppression, consultation directe par
+      *> CL-ID) sur le fichier maitre indexe partage avec
+      *> CLIENTIDX/CLIENTINQ.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-CLIENT ASSIGN TO "Data/seq/clients.idx"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CL-ID OF CLIENT-ENREG
+              FILE STATUS IS WS-FILE-STATUS.
 
-       
-       
        DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-CLIENT.
+           COPY CLIENT-REC
+               REPLACING == CLIENT-REC == BY == CLIENT-ENREG ==.
 
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS         PIC XX.
+       COPY STATUT-FICHIER.
 
+       01 WS-CHOIX               PIC 9.
+       01 WS-CONTINUER           PIC X VALUE "O".
+           88 CONTINUER-TRAITEMENT      VALUE "O" "o".
 
-       file section.
-       fd fichier-client
-           record contains 80 CHARACTERS
-           block contains 0 records
-           data client-enreg.
+       01 WS-ID-RECHERCHE        PIC 9(6).
+       01 WS-CONFIRMATION        PIC X.
+           88 CONFIRMATION-OUI          VALUE "O" "o".
 
+       01 WS-SAISIE-NUM-BUFFER   PIC X(4) JUSTIFIED RIGHT.
+       01 WS-SAISIE-NUM-VALEUR   PIC 9(4).
 
+       PROCEDURE DIVISION.
+           DISPLAY "=== GESTION CLIENTS - FICHIERS ===".
 
-       WORKING-STORAGE SECTION. 
-       01 ws-file-status pic xx.
+           OPEN I-O FICHIER-CLIENT.
+           IF WS-FILE-STATUS NOT = "00"
+              MOVE WS-FILE-STATUS TO WS-STATUT-CODE
+              PERFORM EXPLIQUER-STATUT-FICHIER
+              DISPLAY "OUVERTURE IMPOSSIBLE, STATUS=" WS-FILE-STATUS
+                 " (" WS-STATUT-MESSAGE ")"
+              STOP RUN
+           END-IF.
 
-       procedure division.
+           PERFORM MENU-PRINCIPAL UNTIL NOT CONTINUER-TRAITEMENT.
+
+           CLOSE FICHIER-CLIENT.
+           DISPLAY "=== FIN GESTION CLIENTS ===".
+           STOP RUN.
+
+       MENU-PRINCIPAL.
+           DISPLAY " ".
+           DISPLAY "1 - Ajouter un client".
+           DISPLAY "2 - Modifier un client".
+           DISPLAY "3 - Supprimer un client".
+           DISPLAY "4 - Consulter un client".
+           DISPLAY "5 - Quitter".
+           DISPLAY "Votre choix :".
+           ACCEPT WS-CHOIX.
+
+           EVALUATE WS-CHOIX
+              WHEN 1
+                 PERFORM AJOUTER-CLIENT
+              WHEN 2
+                 PERFORM MODIFIER-CLIENT
+              WHEN 3
+                 PERFORM SUPPRIMER-CLIENT
+              WHEN 4
+                 PERFORM CONSULTER-CLIENT
+              WHEN 5
+                 MOVE "N" TO WS-CONTINUER
+              WHEN OTHER
+                 DISPLAY "Choix invalide"
+           END-EVALUATE
+
+           .
+
+       AJOUTER-CLIENT.
+           DISPLAY "Numero de client (CL-ID) :".
+           ACCEPT CL-ID OF CLIENT-ENREG.
+           DISPLAY "Nom :".
+           ACCEPT CL-NAME OF CLIENT-ENREG.
+           DISPLAY "Age :".
+           ACCEPT CL-AGE OF CLIENT-ENREG.
+           DISPLAY "Ville :".
+           ACCEPT CL-CITY OF CLIENT-ENREG.
+           DISPLAY "Email :".
+           ACCEPT CL-EMAIL OF CLIENT-ENREG.
+           DISPLAY "Telephone :".
+           ACCEPT CL-PHONE OF CLIENT-ENREG.
+           DISPLAY "Jour de naissance :".
+           PERFORM SAISIR-NUMERIQUE.
+           MOVE WS-SAISIE-NUM-VALEUR TO
+              CL-JOUR-NAISSANCE OF CLIENT-ENREG.
+           DISPLAY "Mois de naissance :".
+           PERFORM SAISIR-NUMERIQUE.
+           MOVE WS-SAISIE-NUM-VALEUR TO
+              CL-MOIS-NAISSANCE OF CLIENT-ENREG.
+           DISPLAY "Annee de naissance :".
+           PERFORM SAISIR-NUMERIQUE.
+           MOVE WS-SAISIE-NUM-VALEUR TO
+              CL-ANNEE-NAISSANCE OF CLIENT-ENREG.
+           MOVE "A" TO CL-STATUS OF CLIENT-ENREG.
+
+           WRITE CLIENT-ENREG
+              INVALID KEY
+                 MOVE WS-FILE-STATUS TO WS-STATUT-CODE
+                 PERFORM EXPLIQUER-STATUT-FICHIER
+                 DISPLAY "AJOUT IMPOSSIBLE, STATUS=" WS-FILE-STATUS
+                    " (" WS-STATUT-MESSAGE ")"
+              NOT INVALID KEY
+                 DISPLAY "Client ajoute."
+           END-WRITE
+
+           .
+
+       MODIFIER-CLIENT.
+           DISPLAY "Numero de client a modifier :".
+           ACCEPT CL-ID OF CLIENT-ENREG.
+
+           READ FICHIER-CLIENT
+              INVALID KEY
+                 MOVE WS-FILE-STATUS TO WS-STATUT-CODE
+                 PERFORM EXPLIQUER-STATUT-FICHIER
+                 DISPLAY "CLIENT INTROUVABLE, STATUS=" WS-FILE-STATUS
+                    " (" WS-STATUT-MESSAGE ")"
+              NOT INVALID KEY
+                 DISPLAY "Nom actuel : " CL-NAME OF CLIENT-ENREG
+                 DISPLAY "Nouveau nom :"
+                 ACCEPT CL-NAME OF CLIENT-ENREG
+                 DISPLAY "Age actuel : " CL-AGE OF CLIENT-ENREG
+                 DISPLAY "Nouvel age :"
+                 ACCEPT CL-AGE OF CLIENT-ENREG
+                 DISPLAY "Ville actuelle : " CL-CITY OF CLIENT-ENREG
+                 DISPLAY "Nouvelle ville :"
+                 ACCEPT CL-CITY OF CLIENT-ENREG
+
+                 REWRITE CLIENT-ENREG
+                    INVALID KEY
+                       MOVE WS-FILE-STATUS TO WS-STATUT-CODE
+                       PERFORM EXPLIQUER-STATUT-FICHIER
+                       DISPLAY "MODIFICATION IMPOSSIBLE, STATUS="
+                          WS-FILE-STATUS " (" WS-STATUT-MESSAGE ")"
+                    NOT INVALID KEY
+                       DISPLAY "Client modifie."
+                 END-REWRITE
+           END-READ
+
+           .
+
+       SUPPRIMER-CLIENT.
+           DISPLAY "Numero de client a supprimer :".
+           ACCEPT CL-ID OF CLIENT-ENREG.
+
+           READ FICHIER-CLIENT
+              INVALID KEY
+                 MOVE WS-FILE-STATUS TO WS-STATUT-CODE
+                 PERFORM EXPLIQUER-STATUT-FICHIER
+                 DISPLAY "CLIENT INTROUVABLE, STATUS=" WS-FILE-STATUS
+                    " (" WS-STATUT-MESSAGE ")"
+              NOT INVALID KEY
+                 DISPLAY "Confirmer la suppression de "
+                    CL-NAME OF CLIENT-ENREG " ? (O/N)"
+                 ACCEPT WS-CONFIRMATION
+                 IF CONFIRMATION-OUI
+                    DELETE FICHIER-CLIENT
+                       INVALID KEY
+                          MOVE WS-FILE-STATUS TO WS-STATUT-CODE
+                          PERFORM EXPLIQUER-STATUT-FICHIER
+                          DISPLAY "SUPPRESSION IMPOSSIBLE, STATUS="
+                             WS-FILE-STATUS " (" WS-STATUT-MESSAGE ")"
+                       NOT INVALID KEY
+                          DISPLAY "Client supprime."
+                    END-DELETE
+                 ELSE
+                    DISPLAY "Suppression annulee."
+                 END-IF
+           END-READ
+
+           .
+
+       CONSULTER-CLIENT.
+           DISPLAY "Numero de client recherche :".
+           ACCEPT CL-ID OF CLIENT-ENREG.
+
+           READ FICHIER-CLIENT
+              INVALID KEY
+                 MOVE WS-FILE-STATUS TO WS-STATUT-CODE
+                 PERFORM EXPLIQUER-STATUT-FICHIER
+                 DISPLAY "CLIENT INTROUVABLE, STATUS=" WS-FILE-STATUS
+                    " (" WS-STATUT-MESSAGE ")"
+              NOT INVALID KEY
+                 DISPLAY "ID=" CL-ID OF CLIENT-ENREG
+                 DISPLAY "NAME=" CL-NAME OF CLIENT-ENREG
+                 DISPLAY "AGE=" CL-AGE OF CLIENT-ENREG
+                 DISPLAY "CITY=" CL-CITY OF CLIENT-ENREG
+                 DISPLAY "EMAIL=" CL-EMAIL OF CLIENT-ENREG
+                 DISPLAY "PHONE=" CL-PHONE OF CLIENT-ENREG
+                 DISPLAY "STATUS=" CL-STATUS OF CLIENT-ENREG
+           END-READ
+
+           .
+
+      *> Rejette toute saisie non numerique et redemande la valeur
+      *> tant qu'elle n'est pas un entier valide, sur le meme
+      *> principe que Geometrie.cbl's SAISIR-COTE.
+       SAISIR-NUMERIQUE.
+           MOVE SPACES TO WS-SAISIE-NUM-BUFFER.
+           PERFORM UNTIL WS-SAISIE-NUM-BUFFER IS NUMERIC
+              ACCEPT WS-SAISIE-NUM-BUFFER
+              INSPECT WS-SAISIE-NUM-BUFFER REPLACING ALL SPACE BY "0"
+              IF WS-SAISIE-NUM-BUFFER NOT NUMERIC
+                 DISPLAY "Valeur non numerique, veuillez saisir un"
+                    " nombre entier."
+                 MOVE SPACES TO WS-SAISIE-NUM-BUFFER
+              END-IF
+           END-PERFORM.
+           MOVE WS-SAISIE-NUM-BUFFER TO WS-SAISIE-NUM-VALEUR.
+
+           .
+
+       COPY EXPLIQUER-STATUT-FICHIER.
