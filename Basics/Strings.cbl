@@ -13,6 +13,11 @@
        01 Compteur1 pic 99 value zeroes.
        01 Compteur2 pic 99 value zeroes.
 
+       01 ws-minuscules pic x(26)
+             value "abcdefghijklmnopqrstuvwxyz".
+       01 ws-majuscules pic x(26)
+             value "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
 
 
 
@@ -27,7 +32,11 @@
 
            inspect String1 converting 'abcd' to 'ABCD'.
            DISPLAY String1.
-           
+
+           CALL "NormaliserTexte" USING String1 ws-minuscules
+              ws-majuscules.
+           DISPLAY 'Normalise : ' String1.
+
            STRING String1, String2 
               delimited by size 
               into String3 
