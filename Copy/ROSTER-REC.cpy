@@ -0,0 +1,12 @@
+      * ROSTER-REC - layout partage de l'extrait des nouveaux
+      * embauches (roster.in), utilise par ONBOARD et les programmes
+      * de generation de courrier d'accueil.
+       01  ROSTER-REC.
+           05  RO-ID                 PIC 9(6).
+           05  RO-NOM                PIC X(20).
+           05  RO-PRENOM             PIC X(15).
+           05  RO-POSTE              PIC X(20).
+           05  RO-DATE-ENTREE.
+               10  RO-JOUR-ENTREE    PIC 99.
+               10  RO-MOIS-ENTREE    PIC 99.
+               10  RO-ANNEE-ENTREE   PIC 9999.
