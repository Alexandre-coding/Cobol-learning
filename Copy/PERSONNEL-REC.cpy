@@ -0,0 +1,14 @@
+      * PERSONNEL-REC - layout partage pour toute personne geree par
+      * l'etablissement (etudiant, enseignant, employe). Chaque
+      * programme ne renseigne que les groupes qui le concernent
+      * (PN-SALAIRE-BRUT pour un enseignant, PN-DATE-NAISSANCE pour
+      * un employe).
+       01  PERSONNEL-REC.
+           05  PN-PRENOM             PIC X(10).
+           05  PN-NOM                PIC X(10).
+           05  PN-IDENTIFIANT        PIC 9(10).
+           05  PN-SALAIRE-BRUT       PIC 9(5)V99.
+           05  PN-DATE-NAISSANCE.
+               10  PN-JOUR-NAISSANCE     PIC 99.
+               10  PN-MOIS-NAISSANCE     PIC 99.
+               10  PN-ANNEE-NAISSANCE    PIC 9999.
