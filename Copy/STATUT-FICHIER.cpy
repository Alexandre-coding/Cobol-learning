@@ -0,0 +1,6 @@
+      * STATUT-FICHIER - champs partages par la routine de traduction
+      * EXPLIQUER-STATUT-FICHIER (cf. EXPLIQUER-STATUT-FICHIER.cpy) :
+      * WS-STATUT-CODE recoit le FILE STATUS a traduire, en sortie
+      * WS-STATUT-MESSAGE contient le libelle exploitable.
+       01 WS-STATUT-CODE         PIC XX.
+       01 WS-STATUT-MESSAGE      PIC X(40).
