@@ -0,0 +1,17 @@
+      * DATE-HEURE - champ dimensionne pour recevoir le resultat
+      * complet de FUNCTION CURRENT-DATE (21 caracteres) sans
+      * troncature : AAAAMMJJHHMMSScc+HHMM (date, heure, centiemes
+      * de seconde, signe et decalage par rapport a UTC).
+       01  WS-DATE-HEURE.
+           05  DH-DATE.
+               10  DH-ANNEE          PIC 9(4).
+               10  DH-MOIS           PIC 99.
+               10  DH-JOUR           PIC 99.
+           05  DH-HEURE.
+               10  DH-HEURES         PIC 99.
+               10  DH-MINUTES        PIC 99.
+               10  DH-SECONDES       PIC 99.
+               10  DH-CENTIEMES      PIC 99.
+           05  DH-DECALAGE-UTC.
+               10  DH-DECALAGE-SIGNE PIC X.
+               10  DH-DECALAGE-HHMM  PIC 9(4).
