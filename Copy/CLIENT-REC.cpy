@@ -0,0 +1,17 @@
+      * CLIENT-REC - layout partage du fichier client
+      * Utilise par SEQREAD et tout programme manipulant clients.in
+       01  CLIENT-REC.
+           05  CL-ID                 PIC 9(6).
+           05  CL-NAME               PIC X(20).
+           05  CL-AGE                PIC 99.
+           05  CL-CITY               PIC X(15).
+           05  CL-EMAIL              PIC X(30).
+           05  CL-PHONE              PIC X(15).
+           05  CL-STATUS             PIC X.
+               88  CL-ACTIF          VALUE "A".
+               88  CL-INACTIF        VALUE "I".
+               88  CL-SUSPENDU       VALUE "S".
+           05  CL-DATE-NAISSANCE.
+               10  CL-JOUR-NAISSANCE    PIC 99.
+               10  CL-MOIS-NAISSANCE    PIC 99.
+               10  CL-ANNEE-NAISSANCE   PIC 9999.
