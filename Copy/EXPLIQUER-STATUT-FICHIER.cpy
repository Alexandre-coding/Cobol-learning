@@ -0,0 +1,49 @@
+      *----------------------------------------------------------*
+      *    TRADUIT UN CODE FILE STATUS A 2 POSITIONS EN LIBELLE   *
+      *    EXPLOITABLE. WS-STATUT-CODE EN ENTREE, WS-STATUT-      *
+      *    MESSAGE EN SORTIE. Commun a tous les programmes qui    *
+      *    gerent des fichiers (cf. STATUT-FICHIER.cpy).          *
+      *----------------------------------------------------------*
+       EXPLIQUER-STATUT-FICHIER.
+           EVALUATE WS-STATUT-CODE
+              WHEN "00"
+                 MOVE "OPERATION REUSSIE" TO WS-STATUT-MESSAGE
+              WHEN "04"
+                 MOVE "LONGUEUR D'ENREGISTREMENT INCORRECTE"
+                    TO WS-STATUT-MESSAGE
+              WHEN "05"
+                 MOVE "FICHIER OPTIONNEL ABSENT A L'OUVERTURE"
+                    TO WS-STATUT-MESSAGE
+              WHEN "10"
+                 MOVE "FIN DE FICHIER" TO WS-STATUT-MESSAGE
+              WHEN "21"
+                 MOVE "CLE HORS SEQUENCE" TO WS-STATUT-MESSAGE
+              WHEN "22"
+                 MOVE "CLE DEJA EXISTANTE" TO WS-STATUT-MESSAGE
+              WHEN "23"
+                 MOVE "ENREGISTREMENT INTROUVABLE"
+                    TO WS-STATUT-MESSAGE
+              WHEN "24"
+                 MOVE "DEPASSEMENT DE CAPACITE FICHIER"
+                    TO WS-STATUT-MESSAGE
+              WHEN "30"
+                 MOVE "ERREUR D'ENTREE/SORTIE PERMANENTE"
+                    TO WS-STATUT-MESSAGE
+              WHEN "35"
+                 MOVE "FICHIER INEXISTANT" TO WS-STATUT-MESSAGE
+              WHEN "37"
+                 MOVE "OUVERTURE IMPOSSIBLE SUR CE SUPPORT"
+                    TO WS-STATUT-MESSAGE
+              WHEN "39"
+                 MOVE "CONFLIT D'ATTRIBUTS FICHIER/PROGRAMME"
+                    TO WS-STATUT-MESSAGE
+              WHEN "41"
+                 MOVE "FICHIER DEJA OUVERT" TO WS-STATUT-MESSAGE
+              WHEN "42"
+                 MOVE "FICHIER DEJA FERME" TO WS-STATUT-MESSAGE
+              WHEN OTHER
+                 MOVE "CODE STATUT NON REPERTORIE"
+                    TO WS-STATUT-MESSAGE
+           END-EVALUATE
+
+           .
