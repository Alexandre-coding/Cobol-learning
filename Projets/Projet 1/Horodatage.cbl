@@ -0,0 +1,19 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Horodatage.
+       AUTHOR. moi.
+
+      *> Sous-programme reutilisable : renvoie un horodatage complet
+      *> (date + heure, YYYYMMDDHHMMSS) au lieu d'une simple date, pour
+      *> que les programmes qui tracent une operation (ex : CALCPRET,
+      *> ecriture-historique) puissent distinguer deux executions du
+      *> meme jour.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 HD-HORODATAGE pic x(14).
+
+       PROCEDURE DIVISION USING HD-HORODATAGE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO HD-HORODATAGE.
+           goback.
