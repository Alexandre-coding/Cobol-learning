@@ -1,71 +1,528 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCPRET.
        author. Alexandre Lenglart.
 
 
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
 
-       
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 ws-file-status pic x(2).   
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO "Data/pret/prets.in"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-file-status.
+
+           SELECT REPORT-FILE ASSIGN TO "Data/pret/simulation.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-report-status.
+
+           SELECT COMPARE-FILE ASSIGN TO "Data/pret/comparaison.in"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-compare-status.
+
+           SELECT HISTORY-FILE ASSIGN TO "Data/pret/historique.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-history-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+       01  LOAN-REC.
+           05 LR-MONTANT              PIC 9(6).
+           05 LR-TAUX                 PIC 9v99.
+           05 LR-DUREE                PIC 99.
+           05 LR-TAUX-ASSURANCE       PIC 9v999.
+           05 LR-REMB-ANTICIPE-MONTANT PIC 9(6).
+           05 LR-REMB-ANTICIPE-MOIS   PIC 9(4).
+           05 LR-REVENU-MENSUEL       PIC 9(6).
+           05 LR-NOM-CLIENT           PIC X(15).
+           05 LR-DEVISE               PIC X(3).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                PIC X(130).
+
+       FD  COMPARE-FILE.
+       01  COMPARE-REC.
+           05 CR-MONTANT              PIC 9(6).
+           05 CR-SCENARIO OCCURS 3 TIMES.
+              10 CR-TAUX              PIC 9v99.
+              10 CR-DUREE             PIC 99.
+
+       FD  HISTORY-FILE.
+       01  HISTORY-LINE               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ws-file-status pic x(2).
+       01 ws-report-status pic x(2).
+       01 ws-compare-status pic x(2).
+       01 ws-history-status pic x(2).
+       01 ws-audit-date pic x(14).
+       01 ws-journal-programme pic x(10).
+       01 ws-journal-evenement pic x(40).
+       01 ws-nb-simulations pic 9(5) value zero.
+       01 ws-loan-eof pic x value "N".
+           88 LOAN-EOF                value "Y".
+           88 LOAN-NOT-EOF            value "N".
+       01 ws-compare-eof pic x value "N".
+           88 COMPARE-EOF             value "Y".
+           88 COMPARE-NOT-EOF         value "N".
+
+       01 ws-cmp-index pic 9.
+       01 ws-cmp-scenarios.
+           05 ws-cmp-scenario OCCURS 3 TIMES.
+              10 ws-cmp-taux pic 9v99.
+              10 ws-cmp-duree pic 99.
+              10 ws-cmp-mensualite pic 9(7)v99.
+              10 ws-cmp-interet-total pic 9(10)v99.
+              10 ws-cmp-total-rembourse pic 9(10)v99.
+
+       01 ws-cmp-scenarios-ed.
+           05 ws-cmp-scenario-ed OCCURS 3 TIMES.
+              10 WS-CMP-TAUX-ed pic z9,99.
+              10 WS-CMP-MENSUALITE-ed pic z(6)9,99.
+              10 WS-CMP-INTERET-TOTAL-ed pic z(9)9,99.
+              10 WS-CMP-TOTAL-REMBOURSE-ed pic z(9)9,99.
+
        01 ws-data.
            05 ws-montant-pret pic 9(6).
-           05 ws-taux-annuel pic 9.
+           05 ws-taux-annuel pic 9v99.
            05 ws-duree-annees pic 99.
            05 ws-taux-mensuel pic 9v9(16).
+           05 ws-facteur-capitalisation pic 9(4)v9(16).
            05 ws-nombre-mois pic 9(4).
            05 ws-mensualite pic 9(7)v99.
            05 ws-interet-total pic 9(10)v99.
            05 ws-total-rembourse pic 9(10)v99.
+           05 ws-taux-assurance pic 9v999.
+           05 ws-prime-assurance pic 9(5)v99.
+           05 ws-mensualite-totale pic 9(7)v99.
+           05 ws-remb-anticipe-montant pic 9(6).
+           05 ws-remb-anticipe-mois pic 9(4).
+           05 ws-revenu-mensuel pic 9(6).
+           05 ws-nom-client pic x(15).
+           05 ws-devise pic x(3).
+           05 ws-taux-endettement pic 9(3)v9999.
+           05 ws-eligible pic x value "Y".
+              88 PRET-ELIGIBLE value "Y".
+              88 PRET-REFUSE value "N".
+
+       01 ws-simulation.
+           05 ws-sim-mois pic 9(4).
+           05 ws-sim-capital-restant pic s9(8)v99.
+           05 ws-sim-interet-mois pic s9(7)v99.
+           05 ws-sim-capital-mois pic s9(7)v99.
+           05 ws-sim-interet-cumul pic 9(10)v99.
+           05 ws-nombre-mois-revise pic 9(4).
+           05 ws-interet-total-revise pic 9(10)v99.
+           05 ws-interet-economise pic 9(10)v99.
+
+       01 ws-simulation-ed.
+           05 WS-NOMBRE-MOIS-REVISE-ed pic z(3)9.
+           05 WS-INTERET-TOTAL-REVISE-ed pic z(9)9,99.
+           05 WS-INTERET-ECONOMISE-ed pic z(9)9,99.
+
+       01 ws-seuil-endettement pic 9v99 value 0,33.
+       01 WS-TAUX-ENDETTEMENT-ed pic zz9,99.
 
        01 ws-date-ed.
            05 WS-MENSUALITE-ed pic z(9)9,99.
            05 WS-INTERET-TOTAL-ed pic z(9)9,99.
            05 WS-TOTAL-REMBOURSE-ed pic z(9)9,99.
+           05 WS-PRIME-ASSURANCE-ed pic z(4)9,99.
+           05 WS-MENSUALITE-TOTALE-ed pic z(9)9,99.
+
+       01 ws-symbole-devise pic x(3) value "EUR".
+       01 ws-devise-tmp pic x(13).
+       01 ws-mensualite-devise pic x(17).
+       01 ws-total-rembourse-devise pic x(17).
+       01 ws-interet-total-devise pic x(17).
+       01 ws-prime-assurance-devise pic x(17).
+       01 ws-mensualite-totale-devise pic x(17).
+
+       01 ws-amort.
+           05 ws-amort-mois pic 9(4).
+           05 ws-amort-capital-restant pic 9(8)v99.
+           05 ws-amort-interet-mois pic 9(7)v99.
+           05 ws-amort-capital-mois pic 9(7)v99.
+
+       01 ws-amort-ed.
+           05 WS-AMORT-MOIS-ed pic z(3)9.
+           05 WS-AMORT-CAPITAL-MOIS-ed pic z(6)9,99.
+           05 WS-AMORT-INTERET-MOIS-ed pic z(6)9,99.
+           05 WS-AMORT-CAPITAL-RESTANT-ed pic z(7)9,99.
 
 
 
        PROCEDURE DIVISION.
            initialize ws-data.
            perform recup-infos.
-           perform calcul-pret.
+           perform mode-comparaison.
+
+           MOVE "CALCPRET" TO ws-journal-programme.
+           MOVE "FIN TRAITEMENT" TO ws-journal-evenement.
+           CALL "JOURNAL" USING ws-journal-programme
+              ws-journal-evenement ws-nb-simulations.
 
            stop run.
 
        recup-infos.
 
-           display "Calcul pret immo"
-           display "Entrer le montant total du prêt : "
-           ACCEPT ws-montant-pret
-           display "Entrer le taux annuel du prêt : "
-           ACCEPT ws-taux-annuel
-           display "Entrer le nombre d'annees du prêt : "
-           ACCEPT ws-duree-annees
-           
-           .
+           display "Calcul pret immo - traitement par lot"
+
+           MOVE "CALCPRET" TO ws-journal-programme.
+           MOVE "DEBUT TRAITEMENT" TO ws-journal-evenement.
+           CALL "JOURNAL" USING ws-journal-programme
+              ws-journal-evenement ws-nb-simulations.
+
+           OPEN INPUT LOAN-FILE.
+
+           IF ws-file-status NOT = "00"
+              DISPLAY "LOAN-FILE OPEN ERROR, STATUS=" ws-file-status
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           IF ws-report-status NOT = "00"
+              DISPLAY "REPORT-FILE OPEN ERROR, STATUS=" ws-report-status
+              STOP RUN
+           END-IF.
+
+           OPEN EXTEND HISTORY-FILE.
+
+           IF ws-history-status NOT = "00" AND ws-history-status
+                 NOT = "05"
+              DISPLAY "HISTORY-FILE OPEN ERROR, STATUS="
+                 ws-history-status
+              STOP RUN
+           END-IF.
+
+           CALL "Horodatage" USING ws-audit-date.
+
+           PERFORM UNTIL LOAN-EOF
+              READ LOAN-FILE
+                 AT END
+                    SET LOAN-EOF TO TRUE
+                 NOT AT END
+                    MOVE LR-MONTANT  TO ws-montant-pret
+                    MOVE LR-TAUX     TO ws-taux-annuel
+                    MOVE LR-DUREE    TO ws-duree-annees
+                    MOVE LR-TAUX-ASSURANCE TO ws-taux-assurance
+                    MOVE LR-REMB-ANTICIPE-MONTANT TO
+                       ws-remb-anticipe-montant
+                    MOVE LR-REMB-ANTICIPE-MOIS TO
+                       ws-remb-anticipe-mois
+                    MOVE LR-REVENU-MENSUEL TO ws-revenu-mensuel
+                    MOVE LR-NOM-CLIENT TO ws-nom-client
+                    MOVE LR-DEVISE TO ws-devise
+                    IF ws-devise = SPACES
+                       MOVE "EUR" TO ws-devise
+                    END-IF
+                    ADD 1 TO ws-nb-simulations
+                    PERFORM calcul-pret
+              END-READ
+           END-PERFORM.
+
+           CLOSE LOAN-FILE REPORT-FILE HISTORY-FILE.
 
 
        calcul-pret.
-           compute ws-taux-mensuel = (ws-taux-annuel / 100) / 12 
+           compute ws-taux-mensuel = (ws-taux-annuel / 100) / 12
            compute ws-nombre-mois = ws-duree-annees * 12
-           compute ws-mensualite = ws-montant-pret *
-              (ws-taux-mensuel / (1 - (1 + ws-taux-mensuel ) **
-               (- ws-nombre-mois )))
+           compute ws-facteur-capitalisation =
+              (1 + ws-taux-mensuel) ** ws-nombre-mois
+           compute ws-mensualite = ws-montant-pret * ws-taux-mensuel /
+              (1 - (1 / ws-facteur-capitalisation))
            compute ws-total-rembourse = ws-mensualite *
-              ws-nombre-mois 
+              ws-nombre-mois
            compute ws-interet-total = ws-total-rembourse -
-              ws-montant-pret 
+              ws-montant-pret
+
+           compute ws-prime-assurance rounded =
+              ws-montant-pret * ws-taux-assurance / 100 / 12
+           compute ws-mensualite-totale =
+              ws-mensualite + ws-prime-assurance
 
            move ws-mensualite to WS-MENSUALITE-ED
            move ws-interet-total  to WS-INTERET-TOTAL-ED
            move ws-total-rembourse to WS-TOTAL-REMBOURSE-ED
+           move ws-prime-assurance to WS-PRIME-ASSURANCE-ED
+           move ws-mensualite-totale to WS-MENSUALITE-TOTALE-ED
+
+           perform formatage-devise
+
+           display "Votre crédit vous coutera : "
+              ws-total-rembourse-devise
+              " pour des mensualités (hors assurance) à : "
+              ws-mensualite-devise " et " ws-interet-total-devise
+              " d'interets."
+           display "Assurance emprunteur : "
+              ws-prime-assurance-devise
+              "/mois - mensualité totale assurance incluse : "
+              ws-mensualite-totale-devise
+
+           perform verification-eligibilite
+
+           IF PRET-ELIGIBLE
+              MOVE SPACES TO REPORT-LINE
+              STRING
+                 "Montant=" ws-montant-pret
+                 " Mensualite=" WS-MENSUALITE-ED
+                 " InteretTotal=" WS-INTERET-TOTAL-ED
+                 " TotalRembourse=" WS-TOTAL-REMBOURSE-ED
+                 " MensualiteTotale=" WS-MENSUALITE-TOTALE-ED
+                 DELIMITED BY SIZE
+                 INTO REPORT-LINE
+              END-STRING
+              WRITE REPORT-LINE
+
+              perform ecriture-historique
+
+              perform edition-tableau-amortissement
+
+              IF ws-remb-anticipe-montant > 0
+                 perform simulation-remboursement-anticipe
+              END-IF
+           END-IF
+
+           .
 
+       formatage-devise.
+           EVALUATE ws-devise
+              WHEN "GBP"
+                 MOVE "GBP" TO ws-symbole-devise
+              WHEN "CHF"
+                 MOVE "CHF" TO ws-symbole-devise
+              WHEN OTHER
+                 MOVE "EUR" TO ws-symbole-devise
+           END-EVALUATE
 
-           display "Votre crédit vous coutera : " WS-TOTAL-REMBOURSE-ED
-              "€ pour des mensualités à : " WS-MENSUALITE-ED "€ et "
-              ws-interet-total-ed "€ d'interets."
+           MOVE WS-MENSUALITE-ED TO ws-devise-tmp
+           IF ws-devise NOT = "EUR"
+              INSPECT ws-devise-tmp CONVERTING "," TO "."
+           END-IF
+           MOVE SPACES TO ws-mensualite-devise
+           STRING ws-devise-tmp DELIMITED BY SIZE
+              " " ws-symbole-devise DELIMITED BY SIZE
+              INTO ws-mensualite-devise
+           END-STRING
 
-           .
\ No newline at end of file
+           MOVE WS-TOTAL-REMBOURSE-ED TO ws-devise-tmp
+           IF ws-devise NOT = "EUR"
+              INSPECT ws-devise-tmp CONVERTING "," TO "."
+           END-IF
+           MOVE SPACES TO ws-total-rembourse-devise
+           STRING ws-devise-tmp DELIMITED BY SIZE
+              " " ws-symbole-devise DELIMITED BY SIZE
+              INTO ws-total-rembourse-devise
+           END-STRING
+
+           MOVE WS-INTERET-TOTAL-ED TO ws-devise-tmp
+           IF ws-devise NOT = "EUR"
+              INSPECT ws-devise-tmp CONVERTING "," TO "."
+           END-IF
+           MOVE SPACES TO ws-interet-total-devise
+           STRING ws-devise-tmp DELIMITED BY SIZE
+              " " ws-symbole-devise DELIMITED BY SIZE
+              INTO ws-interet-total-devise
+           END-STRING
+
+           MOVE WS-PRIME-ASSURANCE-ED TO ws-devise-tmp
+           IF ws-devise NOT = "EUR"
+              INSPECT ws-devise-tmp CONVERTING "," TO "."
+           END-IF
+           MOVE SPACES TO ws-prime-assurance-devise
+           STRING ws-devise-tmp DELIMITED BY SIZE
+              " " ws-symbole-devise DELIMITED BY SIZE
+              INTO ws-prime-assurance-devise
+           END-STRING
+
+           MOVE WS-MENSUALITE-TOTALE-ED TO ws-devise-tmp
+           IF ws-devise NOT = "EUR"
+              INSPECT ws-devise-tmp CONVERTING "," TO "."
+           END-IF
+           MOVE SPACES TO ws-mensualite-totale-devise
+           STRING ws-devise-tmp DELIMITED BY SIZE
+              " " ws-symbole-devise DELIMITED BY SIZE
+              INTO ws-mensualite-totale-devise
+           END-STRING
+
+           .
+
+       ecriture-historique.
+           MOVE SPACES TO HISTORY-LINE
+           STRING
+              "Date=" ws-audit-date
+              " Client=" ws-nom-client
+              " Montant=" ws-montant-pret
+              " Taux=" ws-taux-annuel
+              " Duree=" ws-duree-annees
+              " Mensualite=" WS-MENSUALITE-ED
+              DELIMITED BY SIZE
+              INTO HISTORY-LINE
+           END-STRING
+           WRITE HISTORY-LINE
+
+           .
+
+       verification-eligibilite.
+           set PRET-ELIGIBLE to TRUE
+
+           IF ws-revenu-mensuel > 0
+              compute ws-taux-endettement rounded =
+                 ws-mensualite-totale / ws-revenu-mensuel
+              move ws-taux-endettement to WS-TAUX-ENDETTEMENT-ED
+
+              IF ws-taux-endettement > ws-seuil-endettement
+                 set PRET-REFUSE to TRUE
+                 display "PRET REFUSE - taux d'endettement "
+                    WS-TAUX-ENDETTEMENT-ED
+                    " superieur au seuil de 0,33"
+              ELSE
+                 display "Taux d'endettement : "
+                    WS-TAUX-ENDETTEMENT-ED " (pret eligible)"
+              END-IF
+           END-IF
+
+           .
+
+       edition-tableau-amortissement.
+           display "  Mois     Capital restant   Interets      Capital"
+           move ws-montant-pret to ws-amort-capital-restant
+           perform varying ws-amort-mois from 1 by 1
+                 until ws-amort-mois > ws-nombre-mois
+              compute ws-amort-interet-mois rounded =
+                 ws-amort-capital-restant * ws-taux-mensuel
+              compute ws-amort-capital-mois rounded =
+                 ws-mensualite - ws-amort-interet-mois
+              compute ws-amort-capital-restant rounded =
+                 ws-amort-capital-restant - ws-amort-capital-mois
+
+              move ws-amort-mois to WS-AMORT-MOIS-ED
+              move ws-amort-capital-restant to
+                 WS-AMORT-CAPITAL-RESTANT-ED
+              move ws-amort-interet-mois to WS-AMORT-INTERET-MOIS-ED
+              move ws-amort-capital-mois to WS-AMORT-CAPITAL-MOIS-ED
+
+              display WS-AMORT-MOIS-ED "   "
+                 WS-AMORT-CAPITAL-RESTANT-ED "   "
+                 WS-AMORT-INTERET-MOIS-ED "   "
+                 WS-AMORT-CAPITAL-MOIS-ED
+           end-perform
+
+           .
+
+       simulation-remboursement-anticipe.
+           move ws-montant-pret to ws-sim-capital-restant
+           move zero to ws-sim-interet-cumul
+           move zero to ws-sim-mois
+
+           perform until ws-sim-capital-restant <= 0
+              add 1 to ws-sim-mois
+              compute ws-sim-interet-mois rounded =
+                 ws-sim-capital-restant * ws-taux-mensuel
+              add ws-sim-interet-mois to ws-sim-interet-cumul
+              compute ws-sim-capital-mois rounded =
+                 ws-mensualite - ws-sim-interet-mois
+              subtract ws-sim-capital-mois from ws-sim-capital-restant
+
+              IF ws-sim-mois = ws-remb-anticipe-mois
+                 subtract ws-remb-anticipe-montant from
+                    ws-sim-capital-restant
+              END-IF
+           end-perform
+
+           move ws-sim-mois to ws-nombre-mois-revise
+           move ws-sim-interet-cumul to ws-interet-total-revise
+           compute ws-interet-economise =
+              ws-interet-total - ws-interet-total-revise
+
+           move ws-nombre-mois-revise to WS-NOMBRE-MOIS-REVISE-ED
+           move ws-interet-total-revise to
+              WS-INTERET-TOTAL-REVISE-ED
+           move ws-interet-economise to WS-INTERET-ECONOMISE-ED
+
+           display "Remboursement anticipé de "
+              ws-remb-anticipe-montant " EUR au mois "
+              ws-remb-anticipe-mois " :"
+           display "  Nouvelle durée : " WS-NOMBRE-MOIS-REVISE-ED
+              " mois - Interets revises : "
+              WS-INTERET-TOTAL-REVISE-ED
+           display "  Economie d'interets realisee : "
+              WS-INTERET-ECONOMISE-ED " EUR"
+
+           .
+
+       mode-comparaison.
+           OPEN INPUT COMPARE-FILE.
+
+           IF ws-compare-status NOT = "00"
+              DISPLAY "Pas de fichier de comparaison, etape ignoree"
+           ELSE
+              PERFORM UNTIL COMPARE-EOF
+                 READ COMPARE-FILE
+                    AT END
+                       SET COMPARE-EOF TO TRUE
+                    NOT AT END
+                       PERFORM calcul-comparaison
+                       PERFORM edition-comparaison
+                 END-READ
+              END-PERFORM
+              CLOSE COMPARE-FILE
+           END-IF
+
+           .
+
+       calcul-comparaison.
+           PERFORM VARYING ws-cmp-index FROM 1 BY 1
+                 UNTIL ws-cmp-index > 3
+              move CR-TAUX(ws-cmp-index) to ws-cmp-taux(ws-cmp-index)
+              move CR-DUREE(ws-cmp-index) to ws-cmp-duree(ws-cmp-index)
+
+              IF ws-cmp-taux(ws-cmp-index) > 0
+                 compute ws-taux-mensuel =
+                    (ws-cmp-taux(ws-cmp-index) / 100) / 12
+                 compute ws-nombre-mois =
+                    ws-cmp-duree(ws-cmp-index) * 12
+                 compute ws-facteur-capitalisation =
+                    (1 + ws-taux-mensuel) ** ws-nombre-mois
+                 compute ws-cmp-mensualite(ws-cmp-index) =
+                    CR-MONTANT * ws-taux-mensuel /
+                    (1 - (1 / ws-facteur-capitalisation))
+                 compute ws-cmp-total-rembourse(ws-cmp-index) =
+                    ws-cmp-mensualite(ws-cmp-index) * ws-nombre-mois
+                 compute ws-cmp-interet-total(ws-cmp-index) =
+                    ws-cmp-total-rembourse(ws-cmp-index) - CR-MONTANT
+              END-IF
+           END-PERFORM
+
+           .
+
+       edition-comparaison.
+           display "=== Comparaison de scenarios pour " CR-MONTANT
+              " EUR ==="
+           PERFORM VARYING ws-cmp-index FROM 1 BY 1
+                 UNTIL ws-cmp-index > 3
+              IF ws-cmp-taux(ws-cmp-index) > 0
+                 move ws-cmp-taux(ws-cmp-index) to
+                    WS-CMP-TAUX-ED(ws-cmp-index)
+                 move ws-cmp-mensualite(ws-cmp-index) to
+                    WS-CMP-MENSUALITE-ED(ws-cmp-index)
+                 move ws-cmp-interet-total(ws-cmp-index) to
+                    WS-CMP-INTERET-TOTAL-ED(ws-cmp-index)
+                 move ws-cmp-total-rembourse(ws-cmp-index) to
+                    WS-CMP-TOTAL-REMBOURSE-ED(ws-cmp-index)
+
+                 display "Scenario " ws-cmp-index ": "
+                    WS-CMP-TAUX-ED(ws-cmp-index) "% / "
+                    ws-cmp-duree(ws-cmp-index) " ans -> mensualite "
+                    WS-CMP-MENSUALITE-ED(ws-cmp-index)
+                    " EUR, interets "
+                    WS-CMP-INTERET-TOTAL-ED(ws-cmp-index)
+                    " EUR, total "
+                    WS-CMP-TOTAL-REMBOURSE-ED(ws-cmp-index) " EUR"
+              END-IF
+           END-PERFORM
+
+           .
